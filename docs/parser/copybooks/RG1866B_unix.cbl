@@ -265,6 +265,71 @@
       *              Alterar no parêgrafo R0200 o teste do SQLCODE     *
       *              Alterar no parêgrafo R0500                        *
       * 21/09/2022 - WELLINGTON FRC VERAS.    JAZZ TAREFA - 428303     *
+      *----------------------------------------------------------------*
+      *  ALTERACAO - IMPLANTAR CHECKPOINT/RESTART NA LEITURA DA        *
+      *              V0PREMIOS, GRAVANDO A CHAVE DO ULTIMO GRUPO       *
+      *              CONCLUIDO NA PROPRIA V0RELATORIOS.                *
+      * 05/02/2026 - MARCELO AUGUSTO PRESTES  TE43017  TAREFA - 431102 *
+      *----------------------------------------------------------------*
+      *  ALTERACAO - GERAR RELACAO DE REGISTROS REJEITADOS DA V0PREMIOS*
+      *              (PREMIT-REJEITOS) COM O MOTIVO DA EXCLUSAO.       *
+      * 19/02/2026 - MARCELO AUGUSTO PRESTES  TE43017  TAREFA - 431118 *
+      *----------------------------------------------------------------*
+      *  ALTERACAO - GRAVAR ARQUIVO PREMRES COM OS VALORES E O CONTRATO*
+      *              DE RESSEGURO DE COTA RETORNADOS PELA RE0001S.     *
+      * 05/03/2026 - MARCELO AUGUSTO PRESTES  TE43017  TAREFA - 431149 *
+      *----------------------------------------------------------------*
+      *  ALTERACAO - HONRAR PERI_INICIAL/PERI_FINAL DA V0RELATORIOS NO *
+      *              DECLARE DA V0PREMIOS, PARA REPROCESSAR UM         *
+      *              INTERVALO DE DIAS EM UMA UNICA EXECUCAO.          *
+      * 12/03/2026 - MARCELO AUGUSTO PRESTES  TE43017  TAREFA - 431162 *
+      *----------------------------------------------------------------*
+      *  ALTERACAO - SUBSTITUIR OS CODIGOS FIXOS DE COSSEGURADORA E DE *
+      *              CIA POR EMPRESA PELA TABELA DE PARAMETROS         *
+      *              V0PARMCIA/V0PARMCOSG, REJEITANDO COMBINACAO SEM   *
+      *              CADASTRO EM VEZ DE ASSUMIR UM DEFAULT.            *
+      * 26/03/2026 - MARCELO AUGUSTO PRESTES  TE43017  TAREFA - 431196 *
+      *----------------------------------------------------------------*
+      *  ALTERACAO - GRAVAR NO PREMIT A MOEDA E A COTACAO APLICADAS NA *
+      *              CONVERSAO DA IMPORTANCIA SEGURADA, PARA AUDITORIA.*
+      * 02/04/2026 - MARCELO AUGUSTO PRESTES  TE43017  TAREFA - 431210 *
+      *----------------------------------------------------------------*
+      *  ALTERACAO - REATIVAR O CAMPO EMI-PROP-SIVPF E A BUSCA DO      *
+      *              NUMERO DA PROPOSTA NO SIVPF PARA OS PRODUTOS 1803 *
+      *              E 1805, CONFORME PREVISTO NA TAREFA 198785.       *
+      * 09/04/2026 - MARCELO AUGUSTO PRESTES  TE43017  TAREFA - 431225 *
+      *----------------------------------------------------------------*
+      *  ALTERACAO - CONFERIR O TOTAL DE PREMIO LIDO NA V0PREMIOS      *
+      *              CONTRA O TOTAL GRAVADO NO PREMIT/PREMCED/PREMRES E*
+      *              NO PREMREJ, ANTES DE LIBERAR OS ARQUIVOS DA SUSEP.*
+      * 16/04/2026 - MARCELO AUGUSTO PRESTES  TE43017  TAREFA - 431260 *
+      *----------------------------------------------------------------*
+      *  ALTERACAO - GRAVAR O ARQUIVO PREMRSM COM O RESUMO GERENCIAL   *
+      *              MENSAL DE PREMIO EMITIDO POR RAMO_SUSEP E         *
+      *              TIPO_OPERACAO, TOTALIZADO NO DECORRER DA EXECUCAO.*
+      * 30/04/2026 - MARCELO AUGUSTO PRESTES  TE43017  TAREFA - 431295 *
+      *----------------------------------------------------------------*
+      *  ALTERACAO - CORRIGIR A EXCLUSAO PREMATURA DAS LINHAS NA        *
+      *              RECONCILIACAO, O REINICIO DO CHECKPOINT NOS CAMPOS*
+      *              NRPARCEL/OCORHIST, A SUBCONTAGEM NO PREMRSM, O    *
+      *              FECHAMENTO FALTANTE DE ARQUIVOS, A COTACAO DE     *
+      *              MOEDA E OS DADOS DE RESSEGURO DESATUALIZADOS, E A *
+      *              COBERTURA DO PREMREJ PARA OS REG. DA V0PREMIOS.   *
+      * 07/05/2026 - MARCELO AUGUSTO PRESTES  TE43017  TAREFA - 431321 *
+      *----------------------------------------------------------------*
+      *  ALTERACAO - CORRIGIR OS CAMPOS DE PERCENTUAL DO R1750, OS      *
+      *              TOTAIS DE CONTROLE TAUTOLOGICOS, O FILTRO DE      *
+      *              ANO_REFERENCIA/MES_REFERENCIA ENTRE MESES, A FALTA*
+      *              DA ACAO DE INCLUSAO NO RG1866M, E REMOVER O CODIGO*
+      *              MORTO DO WHOST-DIA-REFER.                         *
+      * 14/05/2026 - MARCELO AUGUSTO PRESTES  TE43017  TAREFA - 431340 *
+      *----------------------------------------------------------------*
+      *  ALTERACAO - INCLUIR O PREMIO DAS LINHAS EXCLUIDAS (V0PREMEXC)  *
+      *              NO TOTAL LIDO DA RECONCILIACAO, AVISAR QUANDO A    *
+      *              RECONCILIACAO COBRIR APENAS O TRECHO RETOMADO DE   *
+      *              UM CHECKPOINT, E DOCUMENTAR A GRANULARIDADE REAL DO*
+      *              PREMRSM POR TRECHO ENTRE CHECKPOINTS.              *
+      * 21/05/2026 - MARCELO AUGUSTO PRESTES  TE43017  TAREFA - 431355 *
       *----------------------------------------------------------------*
            EJECT
       *----------------------------------------------------------------*
@@ -298,6 +363,18 @@
                       ASSIGN        TO        PREMCED
                       FILE  STATUS  IS        CED-STATUS.
       *
+431149     SELECT     PREMRES
+                      ASSIGN        TO        PREMRES
+                      FILE  STATUS  IS        RES-STATUS.
+      *
+431118     SELECT     PREMREJ
+                      ASSIGN        TO        PREMREJ
+                      FILE  STATUS  IS        REJ-STATUS.
+      *
+431295     SELECT     PREMRSM
+                      ASSIGN        TO        PREMRSM
+                      FILE  STATUS  IS        RSM-STATUS.
+      *
       *----------------------------------------------------------------*
            EJECT
       *----------------------------------------------------------------*
@@ -320,7 +397,8 @@
 188334***              RECORD     708
 198785***              RECORD     723
 235637***              RECORD     761
-285991                 RECORD     765
+285991*****            RECORD     765
+431210                 RECORD     810
                        RECORDING  MODE       F
                        BLOCK      CONTAINS   0  RECORDS
                        LABEL      RECORD        OMITTED.
@@ -335,7 +413,8 @@
 148834*****            REG-PREMIT            PIC  X(704).
 188334***              REG-PREMIT            PIC  X(708).
 198785***              REG-PREMIT            PIC  X(761).
-285991 01              REG-PREMIT            PIC  X(765).
+285991*****            REG-PREMIT            PIC  X(765).
+431210 01              REG-PREMIT            PIC  X(810).
       *
        FD              PREMCED
 119167***              RECORD     160
@@ -349,6 +428,31 @@
 188334***              REG-PREMCED           PIC  X(164).
 285991 01              REG-PREMCED           PIC  X(168).
       *
+431149 FD              PREMRES
+431149                 RECORD     177
+                       RECORDING  MODE       F
+                       BLOCK      CONTAINS   0  RECORDS
+                       LABEL      RECORD        OMITTED.
+      *
+431149 01              REG-PREMRES           PIC  X(177).
+      *
+431118 FD              PREMREJ
+431118                 RECORD     103
+                       RECORDING  MODE       F
+                       BLOCK      CONTAINS   0  RECORDS
+                       LABEL      RECORD        OMITTED.
+      *
+431118 01              REG-PREMREJ           PIC  X(103).
+      *
+431295 FD              PREMRSM
+431295                 RECORD     039
+                       RECORDING  MODE       F
+                       BLOCK      CONTAINS   0  RECORDS
+                       LABEL      RECORD        OMITTED.
+      *
+431295 01              REG-PREMRSM           PIC  X(039).
+      *
+      *
       *----------------------------------------------------------------*
            EJECT
       *----------------------------------------------------------------*
@@ -381,7 +485,6 @@
        77          WHOST-DTINIVIG      PIC  X(010)      VALUE SPACES.
        77          WHOST-DTEMIS        PIC  X(010)      VALUE SPACES.
        77          WHOST-DTPROP        PIC  X(010)      VALUE SPACES.
-142985 77          WHOST-DIA-REFER     PIC S9(004)      VALUE +0 COMP.
       *
        77          WHOST-COD-COSG      PIC S9(004)      VALUE +0 COMP.
        77          WHOST-QTDE-REG      PIC S9(009)      VALUE +0 COMP.
@@ -872,6 +975,52 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
        77          V0COTA-VALCPR       PIC S9(006)V9(9) VALUE +0 COMP-3.
        77          V0COTA-VALVEND      PIC S9(006)V9(9) VALUE +0 COMP-3.
 
+431196*--* TABELA DE PARAMETROS DE EMPRESA POR CIA (V0PARMCIA)
+431196*---------------------------------------------------------
+      *
+431196 77          V0PCIA-COD-EMPRESA  PIC S9(009)      VALUE +0 COMP.
+431196 77          V0PCIA-COD-CIA      PIC S9(005)      VALUE +0 COMP-3.
+
+431196*--* TABELA DE PARAMETROS DE COSSEGURADORA POR ORGAO (V0PARMCOSG)
+431196*---------------------------------------------------------------
+      *
+431196 77          V0PCOS-COD-ORGAO    PIC S9(004)      VALUE +0 COMP.
+431196 77          V0PCOS-COD-COSSEG   PIC S9(005)      VALUE +0 COMP-3.
+
+431102*--* CONTROLE DE CHECKPOINT/RESTART NA V0RELATORIOS
+431102*---------------------------------------------------
+      *
+431102 77          WHOST-CKP-ATIVO     PIC  X(001)      VALUE SPACES.
+431355 77          WHOST-CKP-ATIVO-INI PIC  X(001)      VALUE SPACES.
+431102 77          CKP-RAMO-SUSEP      PIC S9(004)      VALUE +0 COMP.
+431102 77          CKP-TIPO-MOVTO      PIC  X(001)      VALUE SPACES.
+431102 77          CKP-TIPO-ENDOSSO    PIC  X(001)      VALUE SPACES.
+431102 77          CKP-DTMOVTO         PIC  X(010)      VALUE SPACES.
+431102 77          CKP-NUM-APOLICE     PIC S9(013)      VALUE +0 COMP-3.
+431102 77          CKP-NRENDOCA        PIC S9(009)      VALUE +0 COMP.
+431102 77          CKP-NRENDOS         PIC S9(009)      VALUE +0 COMP.
+431102 77          CKP-TIPO-OPERACAO   PIC S9(004)      VALUE +0 COMP.
+431102 77          CKP-NRPARCEL        PIC S9(004)      VALUE +0 COMP.
+431321 77          CKP-OCORHIST        PIC S9(004)      VALUE +0 COMP.
+431102 77          WS-CONTADOR-CKP     PIC S9(007)      VALUE +0 COMP.
+431102 77          WS-LIMITE-CKP       PIC S9(007)   VALUE +1000 COMP.
+
+431321*--* LINHAS DA V0PREMIOS EXCLUIDAS PELO PROPRIO WHERE DO CURSOR
+431321*--* PRINCIPAL (TIPO_OPERACAO FORA DA LISTA / RAMO_SUSEP 0969-0982
+431321*--* SEM NUMBIL) -- LIDAS POR UM SEGUNDO CURSOR SO PARA COMPOR O
+431321*--* PREMREJ, JA QUE ESSAS LINHAS NUNCA CHEGAM AO V0PREM-* DO
+431321*--* CURSOR PRINCIPAL.
+431321 77          WFIM-V0PREMEXC      PIC  X(001)      VALUE SPACES.
+431321 77          WEXC-NUM-APOL       PIC S9(013)      VALUE +0 COMP-3.
+431321 77          WEXC-NRENDOCA       PIC S9(009)      VALUE +0 COMP.
+431321 77          WEXC-NRENDOS        PIC S9(009)      VALUE +0 COMP.
+431321 77          WEXC-RAMO-SUSEP     PIC S9(004)      VALUE +0 COMP.
+431321 77          WEXC-TIPO-OPER      PIC S9(004)      VALUE +0 COMP.
+431321 77          WEXC-CODPRODU       PIC S9(004)      VALUE +0 COMP.
+431321 77          WEXC-NUMBIL         PIC S9(015)      VALUE +0 COMP-3.
+431321 77          WEXC-VLPRMTOT-T     PIC S9(013)V99    VALUE +0
+431321                                                   COMP-3.
+
       *--* TABELA GE-ENDOS-COSSEG-COBER (GE397)
       *----------------------------------------
       *
@@ -1047,8 +1196,13 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
 =     *    10      EMI-DATA-CANCL      PIC  9(008).
 =     *    10      EMI-COD-OPERAC      PIC  9(004).
 =     *    10      EMI-DESC-OPERC      PIC  X(045).
-235637*    10      EMI-PROP-SIVPF      PIC  9(015).
 285991     10      EMI-TIPO-OPER       PIC  9(004).
+431225     10      EMI-PROP-SIVPF      PIC  9(015).
+431210     10      EMI-MOEDA-APLIC     PIC  9(004).
+=          10      EMI-DT-COTACAO      PIC  X(010).
+=          10      EMI-VL-COTACAO      PIC  9(006).9(009).
+      *
+431210*--*  ARQUIVO PREMIT  -  TAMANHO - 810
       *
 285991*--*  ARQUIVO PREMCED  -  TAMANHO - 168
       *
@@ -1085,6 +1239,56 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
 188334     10      CED-COD-EMPR        PIC  9999.
 285991     10      CED-TIPO-OPER       PIC  9999.
       *
+431149*--*  ARQUIVO PREMRES  -  TAMANHO - 177
+      *
+431149   05        REGT-PREMRES.
+      *
+431149     10      RES-SEQ             PIC  9(010).
+=          10      RES-COD-CIA         PIC  9(005).
+=          10      RES-DT-BASE         PIC  9(006).
+=          10      RES-NUM-APOL        PIC  9(013).
+=          10      RES-NUM-ENDOSSO     PIC  9(009).
+=          10      RES-RAMO-COBERT     PIC  9(004).
+=          10      RES-COD-PRODU       PIC  9(004).
+=          10      RES-CONTR-RESSEG    PIC  X(025).
+=          10      RES-PCT-RSP         PIC  9(004)V9(9).
+=          10      RES-PCT-RSP-IS      PIC  9(004)V9(9).
+=          10      RES-PCT-CTF         PIC  9(004)V9(9).
+=          10      RES-PCT-DANO        PIC  9(004)V9(9).
+=          10      RES-PCT-COM-RESSEG  PIC  9(004)V9(9).
+=          10      RES-VLR-PRM-RESSEG  PIC  -(012)9.99.
+=          10      RES-VLR-COMIS-RES   PIC  -(012)9.99.
+431149     10      RES-TIPO-OPER       PIC  9(004).
+      *
+431118*--*  ARQUIVO PREMREJ  -  TAMANHO - 103
+      *
+431118   05        REGT-PREMREJ.
+      *
+431118     10      REJ-SEQ             PIC  9(010).
+=          10      REJ-DT-BASE         PIC  9(006).
+=          10      REJ-DT-BASE-R       REDEFINES        REJ-DT-BASE.
+=            15    REJ-DT-BASE-AA      PIC  9(004).
+=            15    REJ-DT-BASE-MM      PIC  9(002).
+=          10      REJ-NUM-APOL        PIC  9(013).
+=          10      REJ-NRENDOCA        PIC  9(009).
+=          10      REJ-NRENDOS         PIC  9(009).
+=          10      REJ-RAMO-SUSEP      PIC  9(004).
+=          10      REJ-TIPO-OPER       PIC  9(004).
+=          10      REJ-COD-PRODU       PIC  9(004).
+=          10      REJ-COD-MOTIVO      PIC  X(004).
+431118     10      REJ-DESC-MOTIVO     PIC  X(040).
+      *
+431295*--*  ARQUIVO PREMRSM  -  TAMANHO - 039
+      *
+431295   05        REGT-PREMRSM.
+      *
+431295     10      RSM-ANO-REFER       PIC  9(004).
+431295     10      RSM-MES-REFER       PIC  9(002).
+431295     10      RSM-RAMO-SUSEP      PIC  9(004).
+431295     10      RSM-TIPO-OPER       PIC  9(004).
+431295     10      RSM-QTDE-REG        PIC  9(009).
+431295     10      RSM-VLR-PR-EMIT     PIC  -(012)9.99.
+      *
       *----------------------------------------------------------------*
            EJECT
       *----------------------------------------------------------------*
@@ -1101,6 +1305,19 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
          05        WTABL-ESTADOS       PIC  X(054)      VALUE
               'ACALAMAPBACEDFESGOMAMGMSMTPAPBPEPIPRRJRNRORRRSSCSESPTO'.
       *
+431295*--* TABELA DE RESUMO GERENCIAL MENSAL - RAMO_SUSEP/TIPO_OPERACAO
+      *
+431295   05        RSM-QTDE-OCUP       PIC  9(004)      COMP
+431295                                                   VALUE ZEROS.
+431295   05        RSM-TAB-RESUMO      OCCURS  200       TIMES
+431295                                 INDEXED   BY      RSM-IDX.
+431295     10      RSM-TAB-RAMO        PIC  9(004)      VALUE ZEROS.
+431295     10      RSM-TAB-TIPO-OPER   PIC  9(004)      VALUE ZEROS.
+431295     10      RSM-TAB-QTDE        PIC  9(009)      VALUE ZEROS
+431295                                                   COMP-3.
+431295     10      RSM-TAB-VLR-EMIT    PIC  S9(013)V99  VALUE ZEROS
+431295                                                   COMP-3.
+      *
       *----------------------------------------------------------------*
            EJECT
       *----------------------------------------------------------------*
@@ -1109,6 +1326,9 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
       *
          05        EMI-STATUS          PIC  9(002)      VALUE ZEROS.
          05        CED-STATUS          PIC  9(002)      VALUE ZEROS.
+431149   05        RES-STATUS          PIC  9(002)      VALUE ZEROS.
+431118   05        REJ-STATUS          PIC  9(002)      VALUE ZEROS.
+431295   05        RSM-STATUS          PIC  9(002)      VALUE ZEROS.
       *
       *--* CHAVES PARA CONTROLE DE LEITURA
       *
@@ -1125,8 +1345,57 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
          05        AC-L-V0PREMIOS      PIC  9(009)      VALUE ZEROS.
          05        AC-G-PREMIT         PIC  9(009)      VALUE ZEROS.
          05        AC-G-PREMCED        PIC  9(009)      VALUE ZEROS.
+431149   05        AC-G-PREMRES        PIC  9(009)      VALUE ZEROS.
+431118   05        AC-G-PREMREJ        PIC  9(009)      VALUE ZEROS.
+431295   05        AC-G-PREMRSM        PIC  9(009)      VALUE ZEROS.
          05        WS-SEQ-PREMIT       PIC  9(009)      VALUE ZEROS.
          05        WS-SEQ-PREMCED      PIC  9(009)      VALUE ZEROS.
+431149   05        WS-SEQ-PREMRES      PIC  9(009)      VALUE ZEROS.
+431118   05        WS-SEQ-PREMREJ      PIC  9(009)      VALUE ZEROS.
+      *
+431260*--* CONCILIACAO DE TOTAIS ANTES DA LIBERACAO DOS ARQS SUSEP
+      *
+431260   05        CTL-TOT-LIDO        PIC S9(013)V99   VALUE ZEROS
+431260                                                   COMP-3.
+431260   05        CTL-TOT-GRAVADO     PIC S9(013)V99   VALUE ZEROS
+431260                                                   COMP-3.
+431260   05        CTL-TOT-REJEITADO   PIC S9(013)V99   VALUE ZEROS
+431260                                                   COMP-3.
+431260   05        CTL-TOT-DIFERENCA   PIC S9(013)V99   VALUE ZEROS
+431260                                                   COMP-3.
+431260   05        CTL-TOT-LIDO-ED     PIC -(012)9.99.
+431260   05        CTL-TOT-GRAV-ED     PIC -(012)9.99.
+431260   05        CTL-TOT-REJ-ED      PIC -(012)9.99.
+431260   05        CTL-TOT-DIF-ED      PIC -(012)9.99.
+431260   05        CTL-SW-DIVERGENCIA  PIC  X(001)      VALUE 'N'.
+431260     88      CTL-HA-DIVERGENCIA                   VALUE 'S'.
+      *
+431340*--* SEGUNDA CONCILIACAO, INDEPENDENTE DA ACIMA, SOBRE O PREMIO
+431340*--* LIQUIDO QUE REALMENTE ALIMENTA O EMI-PR-EMIT: CTL-TOT-LIQ-
+431340*--* LIDO SOMA VLPRMLIQ_T LINHA A LINHA NO MOMENTO DA LEITURA
+431340*--* (JA COM O MESMO SINAL DE CANCELAMENTO QUE O GRUPO VAI LEVAR,
+431340*--* TESTADO POR LINHA EM VEZ DE POR GRUPO) E CTL-TOT-EMITIDO SOMA
+431340*--* O ACUMULADOR ACC-VLPRMLIQ-T NO MOMENTO EM QUE ELE VIRA
+431340*--* EMI-PR-EMIT -- DUAS CONTAS INDEPENDENTES SOBRE O MESMO VALOR
+431340*--* DE NEGOCIO, EM VEZ DE DUAS SOMAS DO MESMO CAMPO CRU DA
+431340*--* V0PREMIOS (O QUE TORNARIA A DIFERENCA SEMPRE ZERO POR
+431340*--* CONSTRUCAO E INCAPAZ DE PEGAR UM ERRO DE ARREDONDAMENTO OU
+431340*--* DE ACUMULACAO NO GRUPO).
+      *
+431340   05        CTL-TOT-LIQ-LIDO    PIC S9(013)V99   VALUE ZEROS
+431340                                                   COMP-3.
+431340   05        CTL-TOT-EMITIDO     PIC S9(013)V99   VALUE ZEROS
+431340                                                   COMP-3.
+431340   05        CTL-TOT-LIQ-DIFER   PIC S9(013)V99   VALUE ZEROS
+431340                                                   COMP-3.
+431340   05        CTL-TOT-LIQ-LIDO-ED PIC -(012)9.99.
+431340   05        CTL-TOT-EMITIDO-ED  PIC -(012)9.99.
+431340   05        CTL-TOT-LIQ-DIF-ED  PIC -(012)9.99.
+      *
+431118*--* MOTIVO DE EXCLUSAO DO REGISTRO DA V0PREMIOS (PREMIT-REJEITOS)
+      *
+431118   05        WREJ-COD-MOTIVO     PIC  X(004)      VALUE SPACES.
+431118   05        WREJ-DESC-MOTIVO    PIC  X(040)      VALUE SPACES.
       *
          05        WRAMO-SUSEP         PIC  9(004)       VALUE ZEROS.
          05        WRMO-SUSEP-R        REDEFINES         WRAMO-SUSEP.
@@ -1205,6 +1474,9 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
 148834   05        WPCT-QUOTA          PIC S9(004)V9(5) VALUE +0 COMP-3.
 148834   05        WPCT-COM-QUOTA      PIC S9(004)V9(5) VALUE +0 COMP-3.
       *
+431149   05        WS-VLPRM-RESSEG     PIC S9(013)V99   VALUE +0 COMP-3.
+431149   05        WS-VLCOMIS-RESSEG   PIC S9(013)V99   VALUE +0 COMP-3.
+      *
       *--* AREA DE DATAS E HORA AUXILIARES
       *
          05        WDATA-AUX           PIC  X(010)      VALUE SPACES.
@@ -1380,25 +1652,61 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
            DISPLAY      'RG1866B - INICIO DE EXECUCAO (' WS-DATA-CURR
                                            ' - '       WS-HORA-CURR ')'.
       *
+362429     PERFORM       R0100-00-SELECT-SISTEMAS.
+      *
+           PERFORM       R0200-00-SELECT-V0RELATORIO.
+      *
       *--*
       *
-           OPEN          OUTPUT   PREMIT.
+431102     IF  WHOST-CKP-ATIVO  EQUAL  'S'
+431102         OPEN      EXTEND   PREMIT
+431102     ELSE
+431102         OPEN      OUTPUT   PREMIT.
       *
            IF  EMI-STATUS  NOT   EQUAL   ZEROS
                DISPLAY  'R0000 - ERRO NO OPEN DO ARQ PREMIT'
                DISPLAY  'STATUS  - '  EMI-STATUS
                GO   TO   R9999-00-ROT-ERRO.
       *
-           OPEN          OUTPUT   PREMCED.
+431102     IF  WHOST-CKP-ATIVO  EQUAL  'S'
+431102         OPEN      EXTEND   PREMCED
+431102     ELSE
+431102         OPEN      OUTPUT   PREMCED.
       *
            IF  CED-STATUS  NOT   EQUAL   ZEROS
                DISPLAY  'R0000 - ERRO NO OPEN DO ARQ PREMCED'
                DISPLAY  'STATUS  - '  CED-STATUS
                GO   TO   R9999-00-ROT-ERRO.
       *
-362429     PERFORM       R0100-00-SELECT-SISTEMAS.
+431102     IF  WHOST-CKP-ATIVO  EQUAL  'S'
+431149         OPEN      EXTEND   PREMRES
+431102     ELSE
+431149         OPEN      OUTPUT   PREMRES.
       *
-           PERFORM       R0200-00-SELECT-V0RELATORIO.
+431149     IF  RES-STATUS  NOT   EQUAL   ZEROS
+               DISPLAY  'R0000 - ERRO NO OPEN DO ARQ PREMRES'
+               DISPLAY  'STATUS  - '  RES-STATUS
+431149         GO   TO   R9999-00-ROT-ERRO.
+      *
+431102     IF  WHOST-CKP-ATIVO  EQUAL  'S'
+431118         OPEN      EXTEND   PREMREJ
+431102     ELSE
+431118         OPEN      OUTPUT   PREMREJ.
+      *
+431118     IF  REJ-STATUS  NOT   EQUAL   ZEROS
+               DISPLAY  'R0000 - ERRO NO OPEN DO ARQ PREMREJ'
+               DISPLAY  'STATUS  - '  REJ-STATUS
+431118         GO   TO   R9999-00-ROT-ERRO.
+      *
+431295     IF  WHOST-CKP-ATIVO  EQUAL  'S'
+431295         OPEN      EXTEND   PREMRSM
+431295     ELSE
+431295         OPEN      OUTPUT   PREMRSM.
+      *
+431295     IF  RSM-STATUS  NOT   EQUAL   ZEROS
+               DISPLAY  'R0000 - ERRO NO OPEN DO ARQ PREMRSM'
+               DISPLAY  'STATUS  - '  RSM-STATUS
+431295         GO   TO   R9999-00-ROT-ERRO.
       *
            IF  WFIM-V0RELATORIO  NOT  EQUAL  SPACES
                DISPLAY  '*----------------------------------------*'
@@ -1406,6 +1714,10 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
                DISPLAY  '*----------------------------------------*'
                GO   TO   R0000-90-FINALIZA.
       *
+431321     IF  WHOST-CKP-ATIVO  NOT  EQUAL  'S'
+431321         PERFORM   R0660-00-DECLARE-V0PREMEXC
+431321         PERFORM   R0670-00-LISTA-EXCLUIDOS.
+      *
            PERFORM       R0500-00-DECLARE-V0PREMIOS.
       *
            PERFORM       R0600-00-FETCH-V0PREMIOS.
@@ -1422,18 +1734,103 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
       *
            PERFORM       R0700-00-PROCESSA-REGISTRO  UNTIL
                          WFIM-V0PREMIOS  NOT  EQUAL  SPACES.
-      *
-           PERFORM       R0300-00-DELETE-V0RELATORIO.
       *
        R0000-90-FINALIZA.
       *
+431295     PERFORM  R0000-95-GRAVA-PREMRSM
+431295              VARYING   RSM-IDX   FROM   1   BY   1
+431295              UNTIL     RSM-IDX   >      RSM-QTDE-OCUP.
+      *
            CLOSE      PREMIT.
       *
            CLOSE      PREMCED.
       *
+431149     CLOSE      PREMRES.
+      *
+431118     CLOSE      PREMREJ.
+      *
+431295     CLOSE      PREMRSM.
+      *
            DISPLAY   'REG. LIDOS NA PREMIOS - '  AC-L-V0PREMIOS.
            DISPLAY   'REG. GRAVD NO PREMIT  - '  AC-G-PREMIT.
            DISPLAY   'REG. GRAVD NO PREMCED - '  AC-G-PREMCED.
+431149     DISPLAY   'REG. GRAVD NO PREMRES - '  AC-G-PREMRES.
+431118     DISPLAY   'REG. GRAVD NO PREMREJ - '  AC-G-PREMREJ.
+431295     DISPLAY   'REG. GRAVD NO PREMRSM - '  AC-G-PREMRSM.
+      *
+431355*--* OS ACUMULADORES CTL-TOT-* SAO WORKING-STORAGE, ZERADOS A
+431355*--* CADA EXECUCAO, E NAO SAO PERSISTIDOS JUNTO COM O CKP_* NO
+431355*--* CHECKPOINT; POR ISSO, NUMA EXECUCAO QUE RETOMOU DE UM
+431355*--* CHECKPOINT ANTERIOR, A CONCILIACAO ABAIXO SO COBRE O TRECHO
+431355*--* PROCESSADO A PARTIR DA RETOMADA, NAO O JOB INTEIRO DESDE O
+431355*--* INICIO ORIGINAL -- O TRECHO ANTERIOR AO ABEND JA FOI
+431355*--* CONCILIADO (OU NAO) NA EXECUCAO QUE O PROCESSOU. AVISA O
+431355*--* OPERADOR DISSO EM VEZ DE DAR A FALSA IMPRESSAO DE QUE A
+431355*--* CONCILIACAO COBRIU O PERIODO COMPLETO.
+      *
+431355     IF  WHOST-CKP-ATIVO-INI  EQUAL  'S'
+431355         DISPLAY 'RG1866B - ATENCAO - EXECUCAO RETOMADA DE '
+431355                 'CHECKPOINT: OS TOTAIS ABAIXO SO COBREM O '
+431355                 'TRECHO PROCESSADO NESTA EXECUCAO, NAO O JOB'
+431355         DISPLAY '           COMPLETO DESDE O INICIO ORIGINAL '
+431355                 'DA SOLICITACAO'.
+      *
+431260     COMPUTE   CTL-TOT-DIFERENCA   =   CTL-TOT-LIDO   -
+431260                                       (CTL-TOT-GRAVADO  +
+431260                                        CTL-TOT-REJEITADO).
+      *
+431260     MOVE      CTL-TOT-LIDO        TO         CTL-TOT-LIDO-ED.
+431260     MOVE      CTL-TOT-GRAVADO     TO         CTL-TOT-GRAV-ED.
+431260     MOVE      CTL-TOT-REJEITADO   TO         CTL-TOT-REJ-ED.
+431260     MOVE      CTL-TOT-DIFERENCA   TO         CTL-TOT-DIF-ED.
+      *
+431260     DISPLAY   '*---   RG1866B  -  CONCILIACAO DE TOTAIS   ---*'.
+431260     DISPLAY   'TOTAL LIDO DA V0PREMIOS (VLPRMTOT)    - '
+431260                                             CTL-TOT-LIDO-ED.
+431260     DISPLAY   'TOTAL GRAVADO PREMIT/PREMCED/PREMRES  - '
+431260                                             CTL-TOT-GRAV-ED.
+431260     DISPLAY   'TOTAL GRAVADO NO ARQ PREMREJ          - '
+431260                                             CTL-TOT-REJ-ED.
+431260     DISPLAY   'DIFERENCA DA CONCILIACAO              - '
+431260                                             CTL-TOT-DIF-ED.
+      *
+431260     IF  CTL-TOT-DIFERENCA  NOT  EQUAL  ZEROS
+431260         MOVE   'S'  TO  CTL-SW-DIVERGENCIA
+431260         DISPLAY 'RG1866B - ATENCAO - DIVERGENCIA NA CONCILIACAO'
+431260         DISPLAY 'DE TOTAIS - CONFERIR ANTES DE LIBERAR SUSEP   '.
+      *
+431340     COMPUTE   CTL-TOT-LIQ-DIFER   =   CTL-TOT-LIQ-LIDO  -
+431340                                        CTL-TOT-EMITIDO.
+      *
+431340     MOVE      CTL-TOT-LIQ-LIDO    TO         CTL-TOT-LIQ-LIDO-ED.
+431340     MOVE      CTL-TOT-EMITIDO     TO         CTL-TOT-EMITIDO-ED.
+431340     MOVE      CTL-TOT-LIQ-DIFER   TO         CTL-TOT-LIQ-DIF-ED.
+      *
+431340     DISPLAY   'TOTAL LIDO DA V0PREMIOS (VLPRMLIQ)    - '
+431340                                             CTL-TOT-LIQ-LIDO-ED.
+431340     DISPLAY   'TOTAL ACUMULADO PARA O EMI-PR-EMIT    - '
+431340                                             CTL-TOT-EMITIDO-ED.
+431340     DISPLAY   'DIFERENCA DA CONCILIACAO DO LIQUIDO   - '
+431340                                             CTL-TOT-LIQ-DIF-ED.
+      *
+431340     IF  CTL-TOT-LIQ-DIFER  NOT  EQUAL  ZEROS
+431340         MOVE   'S'  TO  CTL-SW-DIVERGENCIA
+431340         DISPLAY 'RG1866B - ATENCAO - DIVERGENCIA NA CONCILIACAO'
+431340         DISPLAY 'DO PREMIO LIQUIDO - CONFERIR ANTES DE LIBERAR '
+431340                 'SUSEP'.
+      *
+431260*--* A SOLICITACAO SO E RETIRADA DA FILA DA V0RELATORIOS QUANDO A
+431260*--* CONCILIACAO DE TOTAIS FECHA; EM CASO DE DIVERGENCIA A LINHA
+431260*--* PERMANECE PENDENTE PARA CONFERENCIA ANTES DE NOVA TENTATIVA.
+      *
+431260     IF  WFIM-V0RELATORIO  EQUAL  SPACES
+431260         IF  CTL-HA-DIVERGENCIA
+431260             DISPLAY 'RG1866B - SOLICITACAO MANTIDA NA V0RELATOR'
+431260                     'IOS - CONCILIACAO DIVERGENTE'
+431260         ELSE
+431260             PERFORM   R0300-00-DELETE-V0RELATORIO
+431260         END-IF
+431260     END-IF.
       *
            MOVE      '00:00:00'          TO         WS-HORA-CURR.
       *
@@ -1448,10 +1845,41 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
       *
            DISPLAY   '*---   RG1866B  -  FIM  NORMAL   ---*'.
       *
-           MOVE       ZEROS       TO     RETURN-CODE.
+431260     IF  CTL-HA-DIVERGENCIA
+431260         MOVE   4           TO     RETURN-CODE
+431260     ELSE
+431260         MOVE   ZEROS       TO     RETURN-CODE.
       *
            STOP       RUN.
       *
+431295*--* GRAVA NO PREMRSM UMA LINHA POR COMBINACAO RAMO_SUSEP/
+431295*--* TIPO_OPERACAO ACUMULADA NA TABELA EM MEMORIA (OU SEJA, NO
+431355*--* TRECHO PROCESSADO DESDE O ULTIMO CHECKPOINT -- VIDE R0560).
+      *
+431295 R0000-95-GRAVA-PREMRSM.
+      *
+431295     MOVE     V0RELA-ANO-REFER      TO   RSM-ANO-REFER.
+431295     MOVE     V0RELA-MES-REFER      TO   RSM-MES-REFER.
+431295     MOVE     RSM-TAB-RAMO (RSM-IDX)      TO   RSM-RAMO-SUSEP.
+431295     MOVE     RSM-TAB-TIPO-OPER (RSM-IDX) TO   RSM-TIPO-OPER.
+431295     MOVE     RSM-TAB-QTDE (RSM-IDX)      TO   RSM-QTDE-REG.
+431295     MOVE     RSM-TAB-VLR-EMIT (RSM-IDX)  TO   RSM-VLR-PR-EMIT.
+      *
+431295     WRITE    REG-PREMRSM            FROM       REGT-PREMRSM.
+      *
+431295     IF  RSM-STATUS  =  ZEROS
+431295         ADD      1     TO      AC-G-PREMRSM
+431295     ELSE
+431295         DISPLAY 'R0000 - ERRO NO WRITE DO ARQ PREMRSM'
+431295         DISPLAY 'STATUS      - '  RSM-STATUS
+431295         DISPLAY 'RAMO SUSEP  - '  RSM-RAMO-SUSEP
+431295         DISPLAY 'TIPO OPER   - '  RSM-TIPO-OPER
+431295         GO   TO  R9999-00-ROT-ERRO.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
        R0000-99-SAIDA.
            EXIT.
       *
@@ -1485,6 +1913,31 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
            EJECT
       *----------------------------------------------------------------*
       *
+431196 R0150-00-SELECT-V0PARMCIA    SECTION.
+      *-------------------------------------
+      *
+           MOVE           '015'            TO             WNR-EXEC-SQL.
+      *
+           EXEC  SQL
+              SELECT  COD_CIA
+                INTO :V0PCIA-COD-CIA
+                FROM  SEGUROS.V0PARMCIA
+               WHERE  COD_EMPRESA      =    :V0PCIA-COD-EMPRESA
+                WITH  UR
+           END-EXEC.
+      *
+           IF    SQLCODE  NOT  EQUAL  ZEROS
+               DISPLAY 'R0150 - EMPRESA SEM CIA CADASTRADA NA V0PARMCIA'
+               DISPLAY 'EMPRESA  - ' V0PCIA-COD-EMPRESA
+               GO   TO  R9999-00-ROT-ERRO.
+      *
+       R0150-99-SAIDA.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
        R0200-00-SELECT-V0RELATORIO   SECTION.
       *--------------------------------------
       *
@@ -1499,7 +1952,18 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
                       PERI_FINAL       ,
                       DATA_REFERENCIA  ,
                       ANO_REFERENCIA,
-                      MES_REFERENCIA
+                      MES_REFERENCIA,
+431102                CKP_ATIVO        ,
+431102                CKP_RAMO_SUSEP   ,
+431102                CKP_TIPO_MOVTO   ,
+431102                CKP_TIPO_ENDOSSO ,
+431102                CKP_DTMOVTO      ,
+431102                CKP_NUM_APOLICE  ,
+431102                CKP_NRENDOCA     ,
+431102                CKP_NRENDOS      ,
+431102                CKP_TIPO_OPERACAO,
+431102                CKP_NRPARCEL     ,
+431321                CKP_OCORHIST
                 INTO :V0RELA-COD-USUARIO ,
                      :V0RELA-DTA-SOLICTA ,
                      :V0RELA-IDE-SISTEMA ,
@@ -1508,7 +1972,18 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
                      :V0RELA-PERI-FINAL  ,
                      :V0RELA-DATA-REFR   ,
                      :V0RELA-ANO-REFER   ,
-                     :V0RELA-MES-REFER
+                     :V0RELA-MES-REFER   ,
+431102               :WHOST-CKP-ATIVO    ,
+431102               :CKP-RAMO-SUSEP     ,
+431102               :CKP-TIPO-MOVTO     ,
+431102               :CKP-TIPO-ENDOSSO   ,
+431102               :CKP-DTMOVTO        ,
+431102               :CKP-NUM-APOLICE    ,
+431102               :CKP-NRENDOCA       ,
+431102               :CKP-NRENDOS        ,
+431102               :CKP-TIPO-OPERACAO  ,
+431102               :CKP-NRPARCEL       ,
+431321               :CKP-OCORHIST
                 FROM  SEGUROS.V0RELATORIOS
 379341         WHERE  CODUSU             =  'RG0840B'
 362429           AND  DATA_SOLICITACAO   =  :SISTEMAS-DATA-MOV-ABERTO
@@ -1535,8 +2010,20 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
 142985     DISPLAY   'DATA INICIAL PRCESMTO - ' V0RELA-PERI-INICIAL.
 142985     DISPLAY   'DATA TERMINO PRCESMTO - ' V0RELA-PERI-FINAL.
       *
-428303     MOVE       V0RELA-DATA-REFR      TO  WDATA-AUX.
-428303     MOVE       WDAT-AUX-DIA          TO  WHOST-DIA-REFER.
+431102     IF  WHOST-CKP-ATIVO  EQUAL  'S'
+431102         DISPLAY  'RG1866B - RETOMANDO APOS CHECKPOINT - RAMO '
+431102                   CKP-RAMO-SUSEP ' APOLICE ' CKP-NUM-APOLICE
+431102                  ' ENDOSSO ' CKP-NRENDOS.
+      *
+431355*--* GUARDA O ESTADO DO CHECKPOINT NO INICIO DESTA EXECUCAO --
+431355*--* WHOST-CKP-ATIVO E REESCRITO A CADA CHECKPOINT GRAVADO POR
+431355*--* ESTA MESMA EXECUCAO (R0560), E O R0000-90-FINALIZA PRECISA
+431355*--* SABER SE A EXECUCAO COMECOU RETOMANDO UM CHECKPOINT ANTERIOR
+431355*--* (OU SEJA, SE HOUVE UM ABEND/RESTART NO MEIO DO JOB), NAO SE
+431355*--* ELA PROPRIA GRAVOU CHECKPOINTS AO LONGO DE UMA EXECUCAO UNICA
+431355*--* E ININTERRUPTA.
+      *
+431355     MOVE     WHOST-CKP-ATIVO      TO         WHOST-CKP-ATIVO-INI.
       *
        R0200-99-SAIDA.
            EXIT.
@@ -1582,7 +2069,7 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
       *
            MOVE           '050'             TO         WNR-EXEC-SQL.
       *
-           EXEC  SQL  DECLARE    V0PREMIOS   CURSOR   FOR
+           EXEC  SQL  DECLARE    V0PREMIOS   CURSOR   WITH  HOLD  FOR
 188334        SELECT  COD_EMPRESA,
                       ANO_REFERENCIA,
                       MES_REFERENCIA,
@@ -1659,7 +2146,8 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
                 FROM  SEGUROS.V0PREMIOS
                WHERE  ANO_REFERENCIA        =  :V0RELA-ANO-REFER
                  AND  MES_REFERENCIA        =  :V0RELA-MES-REFER
-428303           AND  DIA_REFERENCIA        =  :WHOST-DIA-REFER
+431162           AND  DTMOVTO          BETWEEN :V0RELA-PERI-INICIAL
+431162                                   AND    :V0RELA-PERI-FINAL
                  AND  TIPO_MOVTO            =  '0'
                  AND  TIPSGU                =  '1'
                  AND  TIPO_OPERACAO        IN  (1101,1104,1105,1109,
@@ -1667,6 +2155,15 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
 243278           AND (RAMO_SUSEP           IN  (1381,1601)
 243278            OR (RAMO_SUSEP           IN  (0969,0982)
 243278           AND  NUMBIL                >   0))
+431102           AND (:WHOST-CKP-ATIVO      NOT EQUAL  'S'
+431102            OR ((RAMO_SUSEP,  TIPO_MOVTO,  TIPO_ENDOSSO,  DTMOVTO,
+431102                 NUM_APOLICE, NRENDOCA,    NRENDOS,
+431321                 TIPO_OPERACAO, NRPARCEL,  OCORHIST)       >=
+431102                (:CKP-RAMO-SUSEP,   :CKP-TIPO-MOVTO,
+431102                 :CKP-TIPO-ENDOSSO, :CKP-DTMOVTO,
+431102                 :CKP-NUM-APOLICE,  :CKP-NRENDOCA,
+431102                 :CKP-NRENDOS,      :CKP-TIPO-OPERACAO,
+431321                 :CKP-NRPARCEL,     :CKP-OCORHIST)))
                ORDER  BY
                       RAMO_SUSEP,
                       TIPO_MOVTO,
@@ -1696,6 +2193,101 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
            EJECT
       *----------------------------------------------------------------*
       *
+431102 R0560-00-GRAVA-CHECKPOINT    SECTION.
+431102*-------------------------------------
+      *
+431102     MOVE          '056'           TO         WNR-EXEC-SQL.
+      *
+431321*--* O CHECKPOINT GRAVA A CHAVE DA PROXIMA LINHA DA V0PREMIOS
+431321*--* AINDA NAO ACUMULADA (JA LIDA PELO FETCH-ADIANTADO DO
+431321*--* R1300, PORTANTO AINDA FORA DE QUALQUER GRUPO GRAVADO), E NAO
+431321*--* A CHAVE CHVANT DO GRUPO QUE ACABOU DE SER GRAVADO -- UM GRUPO
+431321*--* PODE CONTER VARIAS LINHAS COM NRPARCEL/OCORHIST DIFERENTES, E
+431321*--* CHVANT SO REFLETE A PRIMEIRA DELAS.
+      *
+431102     MOVE     V0PREM-RAMO-SUSEP    TO         CKP-RAMO-SUSEP.
+431102     MOVE     V0PREM-TIPO-MOVT     TO         CKP-TIPO-MOVTO.
+431102     MOVE     V0PREM-TIPO-ENDS     TO         CKP-TIPO-ENDOSSO.
+431102     MOVE     V0PREM-DTMOVTO       TO         CKP-DTMOVTO.
+431102     MOVE     V0PREM-NUM-APOL      TO         CKP-NUM-APOLICE.
+431102     MOVE     V0PREM-NRENDOCA      TO         CKP-NRENDOCA.
+431102     MOVE     V0PREM-NRENDOS       TO         CKP-NRENDOS.
+431102     MOVE     V0PREM-TIPO-OPER     TO         CKP-TIPO-OPERACAO.
+431102     MOVE     V0PREM-NRPARCEL      TO         CKP-NRPARCEL.
+431321     MOVE     V0PREM-OCORHIST      TO         CKP-OCORHIST.
+431102     MOVE     'S'                  TO         WHOST-CKP-ATIVO.
+      *
+431102     EXEC  SQL  UPDATE  SEGUROS.V0RELATORIOS
+431102          SET   CKP_ATIVO          =  :WHOST-CKP-ATIVO,
+431102                CKP_RAMO_SUSEP     =  :CKP-RAMO-SUSEP,
+431102                CKP_TIPO_MOVTO     =  :CKP-TIPO-MOVTO,
+431102                CKP_TIPO_ENDOSSO   =  :CKP-TIPO-ENDOSSO,
+431102                CKP_DTMOVTO        =  :CKP-DTMOVTO,
+431102                CKP_NUM_APOLICE    =  :CKP-NUM-APOLICE,
+431102                CKP_NRENDOCA       =  :CKP-NRENDOCA,
+431102                CKP_NRENDOS        =  :CKP-NRENDOS,
+431102                CKP_TIPO_OPERACAO  =  :CKP-TIPO-OPERACAO,
+431102                CKP_NRPARCEL       =  :CKP-NRPARCEL,
+431321                CKP_OCORHIST       =  :CKP-OCORHIST
+431102          WHERE  CODUSU             =  :V0RELA-COD-USUARIO
+431102            AND  DATA_SOLICITACAO   =  :V0RELA-DTA-SOLICTA
+431102            AND  IDSISTEM           =  :V0RELA-IDE-SISTEMA
+431102            AND  CODRELAT           =  :V0RELA-COD-RELAT
+431102            AND  PERI_INICIAL       =  :V0RELA-PERI-INICIAL
+431102            AND  PERI_FINAL         =  :V0RELA-PERI-FINAL
+431102            AND  MES_REFERENCIA     =  :V0RELA-MES-REFER
+431102            AND  ANO_REFERENCIA     =  :V0RELA-ANO-REFER
+431102            AND  SITUACAO           =  '0'
+431102     END-EXEC.
+      *
+431102     IF  SQLCODE  NOT  EQUAL  ZEROS
+431102         DISPLAY 'R0560 - ERRO NO UPDATE DO CHECKPOINT'
+431102         GO   TO  R9999-00-ROT-ERRO.
+      *
+431102     EXEC  SQL   COMMIT  WORK   END-EXEC.
+      *
+431102     IF  SQLCODE  NOT  EQUAL  ZEROS
+431102         DISPLAY 'R0560 - ERRO NO COMMIT DO CHECKPOINT'
+431102         GO   TO  R9999-00-ROT-ERRO.
+      *
+431102     DISPLAY  'RG1866B - CHECKPOINT GRAVADO   - RAMO '
+431102               CKP-RAMO-SUSEP  ' APOLICE '  CKP-NUM-APOLICE
+431102              ' ENDOSSO '  CKP-NRENDOS.
+      *
+431321*--* GRAVA NO PREMRSM O RESUMO ACUMULADO DESDE O CHECKPOINT
+431321*--* ANTERIOR E ESVAZIA A TABELA EM MEMORIA -- SEM ISSO, UM
+431321*--* ABEND ENTRE DOIS CHECKPOINTS PERDERIA, NO REINICIO, TODA A
+431321*--* CONTRIBUICAO DO RESUMO GERENCIAL ANTERIOR AO CHECKPOINT
+431321*--* (A TABELA EM MEMORIA COMECARIA VAZIA), AO PASSO QUE O
+431321*--* PREMIT/PREMCED/PREMRES/PREMREJ DO MESMO TRECHO JA ESTARIAM
+431321*--* GRAVADOS NO DISCO. O FLUSH ABAIXO DA AO PREMRSM A MESMA
+431321*--* DURABILIDADE POR CHECKPOINT QUE OS DEMAIS ARQUIVOS JA TEM.
+      *
+431355*--* CONSEQUENCIA: O GRANULO REAL DO PREMRSM E "UMA LINHA POR
+431355*--* COMBINACAO RAMO_SUSEP/TIPO_OPERACAO POR TRECHO ENTRE
+431355*--* CHECKPOINTS", E NAO "POR PERIODO DE REFERENCIA COMPLETO" --
+431355*--* UMA EXECUCAO QUE ATRAVESSA UM OU MAIS CHECKPOINTS GRAVA
+431355*--* VARIAS LINHAS PREMRSM PARA A MESMA COMBINACAO, UMA POR
+431355*--* TRECHO. ISSO E ACEITO DE PROPOSITO: A ALTERNATIVA SERIA
+431355*--* MANTER A TABELA EM MEMORIA VIVA ENTRE CHECKPOINTS, O QUE
+431355*--* REINTRODUZIRIA A PERDA DE DADOS EM ABEND DESCRITA ACIMA. A
+431355*--* CONSOLIDACAO POR COMBINACAO NO PERIODO TODO, SE NECESSARIA,
+431355*--* DEVE SER FEITA NA CONSULTA/RELATORIO QUE LE A PREMRSM
+431355*--* (SOMANDO AS LINHAS DA MESMA COMBINACAO), NAO NESTA CARGA.
+      *
+431321     PERFORM  R0000-95-GRAVA-PREMRSM
+431321              VARYING   RSM-IDX   FROM   1   BY   1
+431321              UNTIL     RSM-IDX   >      RSM-QTDE-OCUP.
+      *
+431321     MOVE     ZEROS               TO         RSM-QTDE-OCUP.
+      *
+431102 R0560-99-SAIDA.
+431102     EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
        R0600-00-FETCH-V0PREMIOS    SECTION.
       *------------------------------------
       *
@@ -1790,12 +2382,21 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
 169452        END-IF
            ELSE
 149755       MOVE    V0PREM-RAMO-SUSEP  TO       WRAMO-SUSEP
+431260       ADD     V0PREM-VLPRMTOT-T  TO       CTL-TOT-LIDO
 =            IF  WCOD-GRUPO  =  09
 =                IF  V0PREM-NUMBIL  =  00
+431118               MOVE   '0001'      TO   WREJ-COD-MOTIVO
+431118               MOVE   'GRUPO 09 SEM NUMERO DE BILHETE EMITIDO  '
+431118                                  TO   WREJ-DESC-MOTIVO
+431118               PERFORM            R0650-00-GRAVA-PREMREJ
 149755               GO  TO  R0600-10-LER-V0PREMIOS
 169452           ELSE
 =                  IF  V0PREM-RAMO      =  77  AND
 =                     (V0PREM-CODPRODU  =  7705 OR 7716 OR 7725)
+431118                MOVE   '0002'     TO   WREJ-COD-MOTIVO
+431118                MOVE   'PRODUTO DO GRUPO 09 EXCLUIDO DO RG1866B '
+431118                                  TO   WREJ-DESC-MOTIVO
+431118                PERFORM           R0650-00-GRAVA-PREMREJ
 =                      GO   TO   R0600-10-LER-V0PREMIOS
 =                  END-IF
 =                END-IF
@@ -1821,6 +2422,206 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
            EJECT
       *----------------------------------------------------------------*
       *
+431118 R0650-00-GRAVA-PREMREJ      SECTION.
+      *-------------------------------------
+      *
+           MOVE          '065'            TO              WNR-EXEC-SQL.
+      *
+           MOVE          ZEROS            TO              REGT-PREMREJ.
+      *
+           ADD           1                TO           WS-SEQ-PREMREJ.
+           MOVE          WS-SEQ-PREMREJ   TO              REJ-SEQ.
+      *
+           MOVE          V0RELA-ANO-REFER TO           REJ-DT-BASE-AA.
+           MOVE          V0RELA-MES-REFER TO           REJ-DT-BASE-MM.
+      *
+           MOVE          V0PREM-NUM-APOL  TO              REJ-NUM-APOL.
+           MOVE          V0PREM-NRENDOCA  TO              REJ-NRENDOCA.
+           MOVE          V0PREM-NRENDOS   TO              REJ-NRENDOS.
+           MOVE          V0PREM-RAMO-SUSEP TO          REJ-RAMO-SUSEP.
+           MOVE          V0PREM-TIPO-OPER TO              REJ-TIPO-OPER.
+           MOVE          V0PREM-CODPRODU  TO              REJ-COD-PRODU.
+           MOVE          WREJ-COD-MOTIVO  TO           REJ-COD-MOTIVO.
+           MOVE          WREJ-DESC-MOTIVO TO           REJ-DESC-MOTIVO.
+      *
+           WRITE         REG-PREMREJ      FROM            REGT-PREMREJ.
+      *
+           IF  REJ-STATUS  =  ZEROS
+               ADD      1               TO      AC-G-PREMREJ
+431260         ADD      V0PREM-VLPRMTOT-T TO    CTL-TOT-REJEITADO
+           ELSE
+               DISPLAY 'R0650 - ERRO NO WRITE DO ARQ PREMREJ'
+               DISPLAY 'STATUS      - '  REJ-STATUS
+               DISPLAY 'NR APOLICE  - '  V0PREM-NUM-APOL
+               DISPLAY 'NR ENDOSSO  - '  V0PREM-NRENDOS
+               GO   TO  R9999-00-ROT-ERRO.
+      *
+       R0650-99-SAIDA.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+431321*--* LISTA NO PREMREJ AS LINHAS DA V0PREMIOS QUE NUNCA CHEGAM AO
+431321*--* CURSOR PRINCIPAL PORQUE O PROPRIO WHERE DO R0500 JA AS
+431321*--* EXCLUI (TIPO_OPERACAO FORA DA LISTA SUSEP 360, OU RAMO_SUSEP
+431321*--* 0969/0982 SEM NUMBIL) -- PASSO INDEPENDENTE, RODADO UMA VEZ
+431321*--* POR EXECUCAO, ANTES DO CURSOR PRINCIPAL.
+      *
+431321 R0660-00-DECLARE-V0PREMEXC    SECTION.
+431321*------------------------------------
+      *
+431321     MOVE       '066'              TO         WNR-EXEC-SQL.
+      *
+431321     EXEC  SQL  DECLARE   V0PREMEXC   CURSOR   FOR
+431321        SELECT  NUM_APOLICE,
+431321                NRENDOCA,
+431321                NRENDOS,
+431321                RAMO_SUSEP,
+431321                TIPO_OPERACAO,
+431321                CODPRODU,
+431321                NUMBIL,
+431321                VLPRMTOT
+431321          FROM  SEGUROS.V0PREMIOS
+431321         WHERE  ANO_REFERENCIA        =  :V0RELA-ANO-REFER
+431321           AND  MES_REFERENCIA        =  :V0RELA-MES-REFER
+431321           AND  DTMOVTO          BETWEEN :V0RELA-PERI-INICIAL
+431321                                   AND    :V0RELA-PERI-FINAL
+431321           AND  TIPO_MOVTO            =  '0'
+431321           AND  TIPSGU                =  '1'
+431321           AND (TIPO_OPERACAO        NOT IN  (1101,1104,1105,
+431321                                               1109,1111,1114,
+431321                                               1115)
+431321            OR  NOT (RAMO_SUSEP       IN  (1381,1601)
+431321                 OR (RAMO_SUSEP       IN  (0969,0982)
+431321                AND  NUMBIL            >   0)))
+431321         WITH   UR
+431321     END-EXEC.
+      *
+431321     EXEC  SQL   OPEN   V0PREMEXC      END-EXEC.
+      *
+431321     IF  SQLCODE  NOT  EQUAL  ZEROS
+431321         DISPLAY 'R0660 - ERRO NO OPEN DO CURSOR V0PREMEXC'
+431321         GO   TO  R9999-00-ROT-ERRO.
+      *
+431321 R0660-99-SAIDA.
+431321     EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+431321 R0670-00-LISTA-EXCLUIDOS      SECTION.
+431321*-------------------------------------
+      *
+431321     PERFORM  R0670-10-FETCH-V0PREMEXC.
+      *
+431321     PERFORM  R0670-10-FETCH-V0PREMEXC  UNTIL
+431321              WFIM-V0PREMEXC  NOT  EQUAL  SPACES.
+      *
+431321 R0670-99-SAIDA.
+431321     EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+431321 R0670-10-FETCH-V0PREMEXC     SECTION.
+431321*--------------------------------------
+      *
+431321     MOVE       '067'              TO         WNR-EXEC-SQL.
+      *
+431321     EXEC  SQL     FETCH           V0PREMEXC
+431321           INTO   :WEXC-NUM-APOL,
+431321                  :WEXC-NRENDOCA,
+431321                  :WEXC-NRENDOS,
+431321                  :WEXC-RAMO-SUSEP,
+431321                  :WEXC-TIPO-OPER,
+431321                  :WEXC-CODPRODU,
+431321                  :WEXC-NUMBIL,
+431321                  :WEXC-VLPRMTOT-T
+431321     END-EXEC.
+      *
+431321     IF  SQLCODE  NOT  EQUAL  ZEROS
+431321         IF  SQLCODE       EQUAL  100
+431321             MOVE     'S'  TO     WFIM-V0PREMEXC
+431321             EXEC     SQL  CLOSE      V0PREMEXC   END-EXEC
+431321             GO       TO   R0670-10-SAIDA
+431321         ELSE
+431321             DISPLAY 'R0670 - ERRO DE FETCH NA V0PREMEXC'
+431321             GO   TO  R9999-00-ROT-ERRO
+431321         END-IF.
+      *
+431321     IF  WEXC-TIPO-OPER  NOT  EQUAL  1101  AND  1104  AND  1105
+431321                                       AND  1109  AND  1111  AND
+431321                                            1114  AND  1115
+431321         MOVE   '0003'      TO   WREJ-COD-MOTIVO
+431321         MOVE   'TIPO_OPERACAO FORA DO ESCOPO DA SUSEP 360'
+431321                            TO   WREJ-DESC-MOTIVO
+431321     ELSE
+431321         MOVE   '0004'      TO   WREJ-COD-MOTIVO
+431321         MOVE   'RAMO_SUSEP 0969/0982 SEM NUMERO DE BILHETE'
+431321                            TO   WREJ-DESC-MOTIVO.
+      *
+431321     PERFORM  R0680-00-GRAVA-PREMREJ-EXC.
+      *
+431321 R0670-10-SAIDA.
+431321     EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+431321 R0680-00-GRAVA-PREMREJ-EXC   SECTION.
+431321*-------------------------------------
+      *
+431355*--* ESTAS LINHAS NUNCA PASSAM PELO CURSOR PRINCIPAL (R0600-10),
+431355*--* SO PELO PASSE V0PREMEXC; POR ISSO O VLPRMTOT DELAS TEM QUE
+431355*--* ENTRAR TAMBEM NO CTL-TOT-LIDO ABAIXO, SENAO A CONCILIACAO
+431355*--* LIDO = GRAVADO + REJEITADO DO R0000-90-FINALIZA FICA
+431355*--* DIVERGENTE EM TODA EXECUCAO QUE TIVER LINHA EXCLUIDA PELO
+431355*--* WHERE DO CURSOR (O CASO NORMAL NA PRODUCAO).
+      *
+431321     MOVE          '068'            TO              WNR-EXEC-SQL.
+      *
+431321     MOVE          ZEROS            TO              REGT-PREMREJ.
+      *
+431321     ADD           1                TO           WS-SEQ-PREMREJ.
+431321     MOVE          WS-SEQ-PREMREJ   TO              REJ-SEQ.
+      *
+431321     MOVE          V0RELA-ANO-REFER TO           REJ-DT-BASE-AA.
+431321     MOVE          V0RELA-MES-REFER TO           REJ-DT-BASE-MM.
+      *
+431321     MOVE          WEXC-NUM-APOL    TO              REJ-NUM-APOL.
+431321     MOVE          WEXC-NRENDOCA    TO              REJ-NRENDOCA.
+431321     MOVE          WEXC-NRENDOS     TO              REJ-NRENDOS.
+431321     MOVE          WEXC-RAMO-SUSEP  TO           REJ-RAMO-SUSEP.
+431321     MOVE          WEXC-TIPO-OPER   TO              REJ-TIPO-OPER.
+431321     MOVE          WEXC-CODPRODU    TO              REJ-COD-PRODU.
+431321     MOVE          WREJ-COD-MOTIVO  TO           REJ-COD-MOTIVO.
+431321     MOVE          WREJ-DESC-MOTIVO TO           REJ-DESC-MOTIVO.
+      *
+431321     WRITE         REG-PREMREJ      FROM            REGT-PREMREJ.
+      *
+431321     IF  REJ-STATUS  =  ZEROS
+431321         ADD      1                TO      AC-G-PREMREJ
+431321         ADD      WEXC-VLPRMTOT-T  TO      CTL-TOT-REJEITADO
+431355         ADD      WEXC-VLPRMTOT-T  TO      CTL-TOT-LIDO
+431321     ELSE
+431321         DISPLAY 'R0680 - ERRO NO WRITE DO ARQ PREMREJ'
+431321         DISPLAY 'STATUS      - '  REJ-STATUS
+431321         DISPLAY 'NR APOLICE  - '  WEXC-NUM-APOL
+431321         DISPLAY 'NR ENDOSSO  - '  WEXC-NRENDOS
+431321         GO   TO  R9999-00-ROT-ERRO.
+      *
+431321 R0680-99-SAIDA.
+431321     EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
        R0700-00-PROCESSA-REGISTRO  SECTION.
       *------------------------------------
       *
@@ -1837,18 +2638,24 @@ T26640 77          EF066-SEQC-PREMIO   PIC S9(009)      VALUE +0 COMP.
 188334     MOVE     V0PREM-COD-EMP       TO         EMI-COD-EMPR
 =                                                   CED-COD-EMPR.
       *
-188334     IF  V0PREM-COD-EMP    =  000
-=              MOVE    '05631'           TO         EMI-COD-CIA
-=                                                   CED-COD-CIA
-=          ELSE
-=            IF  V0PREM-COD-EMP  =  010
-=                MOVE  '08141'           TO         EMI-COD-CIA
-=                                                   CED-COD-CIA
-266453       ELSE
-=              MOVE    '00442'           TO         EMI-COD-CIA
-=                                                   CED-COD-CIA
-266453       END-IF
-188334     END-IF.
+188334*    IF  V0PREM-COD-EMP    =  000
+266453*        MOVE    '05631'           TO         EMI-COD-CIA
+431196*                                             CED-COD-CIA
+266453*    ELSE
+188334*      IF  V0PREM-COD-EMP  =  010
+266453*          MOVE  '08141'           TO         EMI-COD-CIA
+431196*                                             CED-COD-CIA
+266453*      ELSE
+188334*        MOVE    '00442'           TO         EMI-COD-CIA
+431196*                                             CED-COD-CIA
+266453*      END-IF
+188334*    END-IF.
+      *
+431196     MOVE     V0PREM-COD-EMP       TO         V0PCIA-COD-EMPRESA.
+431196     PERFORM  R0150-00-SELECT-V0PARMCIA.
+      *
+431196     MOVE     V0PCIA-COD-CIA       TO         EMI-COD-CIA
+=                                                   CED-COD-CIA.
       *
 C97168*--* MONTA O NUMERO DO PROCESSO NA SUSEP
 =     *
@@ -2485,6 +3292,29 @@ C10158             END-IF
                END-IF
            END-IF.
       *
+      *--* GRAVA MOEDA E COTACAO APLICADAS NA CONVERSAO, PARA AUDITORIA
+      *
+431210     MOVE     V0PREM-MOEDA-IMP         TO         EMI-MOEDA-APLIC.
+      *
+431321*--* A COTACAO PARA FINS DE AUDITORIA E SEMPRE RESELECIONADA AQUI
+431321*--* (EM VEZ DE REAPROVEITAR V0COTA-VALVEND DO BLOCO DA IMP-SEG-T
+431321*--* ACIMA) PORQUE AQUELE BLOCO SO CHAMA O R1260 QUANDO
+431321*--* V0PREM-IMP-SEG-T = ZEROS; PARA UM REGISTRO EM MOEDA
+431321*--* ESTRANGEIRA CUJA IMP-SEG-T JA VEIO PREENCHIDA, V0COTA-VALVEND
+431321*--* FICARIA COM O VALOR DO ULTIMO REGISTRO QUE TIVESSE CHAMADO O
+431321*--* R1260, NAO O APLICAVEL AO REGISTRO ATUAL.
+      *
+431210     IF  V0PREM-MOEDA-IMP  =  01
+=              MOVE     1.000000000          TO         EMI-VL-COTACAO
+=              MOVE     SPACES               TO         EMI-DT-COTACAO
+=          ELSE
+431321         MOVE     V0PREM-MOEDA-IMP     TO         V0COTA-CODUNIMO
+431321         MOVE     V0PREM-DTINIVIG      TO         V0COTA-DTINIVIG
+431321         PERFORM  R1260-00-SELECT-V0COTACAO
+=              MOVE     V0COTA-VALVEND       TO         EMI-VL-COTACAO
+431210         MOVE     V0PREM-DTINIVIG      TO         EMI-DT-COTACAO
+431210     END-IF.
+      *
       *--* OBTEM OS DADOS PARA O CALCULO DA TARIFA BALCAO E DA
       *--* COMISSAO DO INDICADOR
 141119*
@@ -2590,6 +3420,8 @@ C10158             END-IF
            END-IF.
       *
            MOVE     ACC-VLPRMLIQ-T       TO         EMI-PR-EMIT.
+431340     ADD      ACC-VLPRMLIQ-T       TO         CTL-TOT-EMITIDO.
+      *
            MOVE     ACC-VLPRMLIQ-C       TO         EMI-PR-COS-CED.
            MOVE     ACC-VLADIFRA-T       TO         EMI-AD-FRAC.
            MOVE     ACC-VLCUSEMI-T       TO         EMI-CUST-APOL.
@@ -2723,6 +3555,12 @@ C10158             END-IF
 =              ACC-VLPRMTAR-L  NOT EQUAL  ZEROS)
 =              MOVE   ZEROS                    TO    WPCT-QUOTA
 =              MOVE   ZEROS                    TO    WPCT-COM-QUOTA
+431321*--* R1700 NAO E CHAMADA NESTE RAMO, LOGO A AREA DE RETORNO DA
+431321*--* RE0001S (INCLUSIVE LKRE01-CONTR-RE, USADA ABAIXO PARA
+431321*--* DECIDIR A GRAVACAO DO PREMRES) PRECISA SER ZERADA AQUI, SENAO
+431321*--* FICA COM O CONTRATO/PERCENTUAIS DO ULTIMO REGISTRO QUE
+431321*--* REALMENTE CHAMOU A RE0001S.
+431321             INITIALIZE   LKRE-PARM-RE0001S
 =          ELSE
 =              PERFORM  R1700-00-PROCESSA-RESSEGURO
 =          END-IF.
@@ -2730,9 +3568,17 @@ C10158             END-IF
 =          MOVE      WPCT-QUOTA                TO    EMI-PCT-QUOTA-R.
 =          MOVE      WPCT-COM-QUOTA            TO    EMI-COM-QUOTA-R.
 148834*
+431149*--* GRAVA O ARQUIVO PREMRES COM O CONTRATO DE COTA RETORNADO
+431149*--* PELA RE0001S, QUANDO HOUVER CESSAO PARA O RESSEGURO
+      *
+431149     IF  LKRE01-CONTR-RE  NOT  EQUAL  SPACES
+               PERFORM  R1750-00-GRAVA-PREMRES
+431149     END-IF.
+      *
 198785*
+431225     IF  V0PREM-CODPRODU  EQUAL  1803  OR  1805
 =          INITIALIZE  DCLBILHETE
-=                      DCLPROPOSTA-FIDELIZ.
+=                      DCLPROPOSTA-FIDELIZ
 =     *
 =          IF CHVANT-NUM-BILH NOT EQUAL ZEROS
 =             EXEC SQL
@@ -2741,12 +3587,11 @@ C10158             END-IF
 =                 FROM  SEGUROS.PROPOSTA_FIDELIZ
 =                WHERE  NUM_SICOB       =       :CHVANT-NUM-BILH
 =             END-EXEC
-235637*       IF SQLCODE EQUAL ZEROS
-=     *          MOVE  NUM-PROPOSTA-SIVPF  TO  EMI-PROP-SIVPF
-=     *       ELSE
-=     *          MOVE  ZEROS               TO  EMI-PROP-SIVPF
-=     *       END-IF
-235637*
+431225         IF SQLCODE EQUAL ZEROS
+431225            MOVE  NUM-PROPOSTA-SIVPF  TO  EMI-PROP-SIVPF
+=              ELSE
+=                 MOVE  ZEROS               TO  EMI-PROP-SIVPF
+431225         END-IF
 =          ELSE
 =     *
 =             EXEC SQL
@@ -2762,14 +3607,19 @@ C10158             END-IF
 =                    FROM  SEGUROS.PROPOSTA_FIDELIZ
 =                   WHERE  NUM_SICOB       =       :BILHETE-NUM-BILHETE
 =                END-EXEC
-235637*          IF SQLCODE EQUAL ZEROS
-=     *             MOVE  NUM-PROPOSTA-SIVPF  TO  EMI-PROP-SIVPF
-=     *          ELSE
-=     *             MOVE  ZEROS               TO  EMI-PROP-SIVPF
-=     *          END-IF
+431225            IF SQLCODE EQUAL ZEROS
+431225               MOVE  NUM-PROPOSTA-SIVPF  TO  EMI-PROP-SIVPF
+=                 ELSE
+=                    MOVE  ZEROS               TO  EMI-PROP-SIVPF
+431225            END-IF
+=             ELSE
+431225            MOVE  ZEROS                  TO  EMI-PROP-SIVPF
 =             END-IF
 =     *
-=          END-IF.
+431225     END-IF
+           ELSE
+431225         MOVE  ZEROS                     TO  EMI-PROP-SIVPF
+431225     END-IF.
 198785*
 235637*--* MOVE NUMBIL PARA O NUM-CERTIF (AO INVES DE MOVER ZEROS) E
 =     *--* NOVOS CAMPOS NO LAYOUT DO ARQUIVO PREMIT.
@@ -2814,6 +3664,8 @@ C10158             END-IF
                DISPLAY 'TIPO OPER   - '  CHVANT-TIPO-OPER
                GO   TO  R9999-00-ROT-ERRO.
       *
+431295     PERFORM  R1310-00-ACUMULA-PREMRSM.
+      *
       *--* GRAVA REGISTRO DE COSSEGURO CEDIDO
       *
            IF  WTIP-SEGUR-ANT  =  '1'
@@ -2829,6 +3681,18 @@ C10158             END-IF
                END-IF
            END-IF.
       *
+431102     ADD    1    TO      WS-CONTADOR-CKP.
+      *
+431321*--* SO GRAVA CHECKPOINT QUANDO HOUVER UMA PROXIMA LINHA DA
+431321*--* V0PREMIOS JA LIDA (FETCH-ADIANTADO) PARA SERVIR DE CHAVE DE
+431321*--* REINICIO; NO FIM DO CURSOR NAO HA PROXIMA LINHA, E O JOB
+431321*--* TERMINA NORMALMENTE NO R0000-90-FINALIZA EM SEGUIDA.
+      *
+431102     IF  WS-CONTADOR-CKP  >  WS-LIMITE-CKP
+431321         AND  WFIM-V0PREMIOS  EQUAL  SPACES
+431102         PERFORM  R0560-00-GRAVA-CHECKPOINT
+431102         MOVE     ZEROS              TO       WS-CONTADOR-CKP.
+      *
        R0700-99-SAIDA.
            EXIT.
       *
@@ -4319,6 +5183,13 @@ C10158                                             :WHOST-TIP-PRM-F)
            ADD      V0PREM-VLCUSEMI-T    TO         ACC-VLCUSEMI-T.
            ADD      V0PREM-VLIOCC-T      TO         ACC-VLIOCC-T.
            ADD      V0PREM-VLPRMTOT-T    TO         ACC-VLPRMTOT-T.
+431260     ADD      V0PREM-VLPRMTOT-T    TO         CTL-TOT-GRAVADO.
+      *
+431340     IF  V0PREM-TIPO-OPER  =  1114  OR  1174
+431340         SUBTRACT V0PREM-VLPRMLIQ-T FROM    CTL-TOT-LIQ-LIDO
+431340     ELSE
+431340         ADD      V0PREM-VLPRMLIQ-T    TO    CTL-TOT-LIQ-LIDO
+431340     END-IF.
       *
            ADD      V0PREM-VLCOMIS-T     TO         ACC-VLCOMIS-T.
       *
@@ -4344,6 +5215,64 @@ C10158                                             :WHOST-TIP-PRM-F)
       *----------------------------------------------------------------*
            EJECT
       *----------------------------------------------------------------*
+      *
+431295*--* ACUMULA O RESUMO GERENCIAL MENSAL (PREMRSM) POR RAMO_SUSEP
+431295*--* E TIPO_OPERACAO, PARA O GRUPO DE APOLICE/ENDOSSO RECEM
+431295*--* GRAVADO NO PREMIT.
+      *
+431295 R1310-00-ACUMULA-PREMRSM     SECTION.
+431295*------------------------------------
+      *
+431295     SET      RSM-IDX             TO         1.
+      *
+431295     SEARCH   RSM-TAB-RESUMO
+431295              AT       END
+431295                       PERFORM  R1320-00-INCLUI-PREMRSM
+431295              WHEN     RSM-TAB-RAMO (RSM-IDX)       =
+431295                       CHVANT-RAMO-SUSEP                AND
+431295                       RSM-TAB-TIPO-OPER (RSM-IDX)  =
+431295                       CHVANT-TIPO-OPER
+431295                       ADD      1                TO
+431295                                RSM-TAB-QTDE (RSM-IDX)
+431295                       ADD      ACC-VLPRMLIQ-T   TO
+431295                                RSM-TAB-VLR-EMIT (RSM-IDX)
+431295     END-SEARCH.
+      *
+431295 R1310-99-SAIDA.
+431295     EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+431295*--* INCLUI UMA NOVA COMBINACAO RAMO_SUSEP/TIPO_OPERACAO NA
+431295*--* TABELA DE RESUMO GERENCIAL MENSAL (PREMRSM).
+      *
+431295 R1320-00-INCLUI-PREMRSM      SECTION.
+431295*------------------------------------
+      *
+431295     IF  RSM-QTDE-OCUP  NOT  LESS  200
+431295         DISPLAY 'R1320 - TABELA DE RESUMO PREMRSM CHEIA - 200'
+431295         DISPLAY 'RAMO SUSEP  - '  CHVANT-RAMO-SUSEP
+431295         DISPLAY 'TIPO OPER   - '  CHVANT-TIPO-OPER
+431295         GO   TO  R9999-00-ROT-ERRO.
+      *
+431295     ADD      1                TO         RSM-QTDE-OCUP.
+431295     SET      RSM-IDX          TO         RSM-QTDE-OCUP.
+      *
+431295     MOVE     CHVANT-RAMO-SUSEP     TO    RSM-TAB-RAMO (RSM-IDX).
+431295     MOVE     CHVANT-TIPO-OPER      TO    RSM-TAB-TIPO-OPER
+431295                                           (RSM-IDX).
+431295     MOVE     1                TO         RSM-TAB-QTDE (RSM-IDX).
+431295     MOVE     ACC-VLPRMLIQ-T   TO         RSM-TAB-VLR-EMIT
+431295                                           (RSM-IDX).
+      *
+431295 R1320-99-SAIDA.
+431295     EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
 136081*
 =      R1400-00-SELECT-APOL-COBR    SECTION.
 =     *-------------------------------------
@@ -4524,6 +5453,67 @@ C10158                                             :WHOST-TIP-PRM-F)
            EJECT
       *----------------------------------------------------------------*
       *
+431149 R1750-00-GRAVA-PREMRES      SECTION.
+      *-------------------------------------
+      *
+           MOVE          '175'            TO              WNR-EXEC-SQL.
+      *
+           MOVE          ZEROS            TO              REGT-PREMRES.
+      *
+           ADD           1                TO           WS-SEQ-PREMRES.
+           MOVE          WS-SEQ-PREMRES   TO              RES-SEQ.
+      *
+           MOVE          EMI-COD-CIA      TO              RES-COD-CIA.
+           MOVE          EMI-DT-BASE      TO              RES-DT-BASE.
+           MOVE          CHVANT-NUM-APOL  TO              RES-NUM-APOL.
+           MOVE          CHVANT-NRENDOS   TO           RES-NUM-ENDOSSO.
+           MOVE          CHVANT-RAMO-CBT  TO           RES-RAMO-COBERT.
+           MOVE          CHVANT-CODPRODU  TO              RES-COD-PRODU.
+           MOVE          LKRE01-CONTR-RE  TO           RES-CONTR-RESSEG.
+      *
+           MOVE          LKRE01-PCTRSP    TO              RES-PCT-RSP.
+           MOVE          LKRE01-PCTRSP-IS TO           RES-PCT-RSP-IS.
+           MOVE          LKRE01-PCTCTF    TO              RES-PCT-CTF.
+           MOVE          LKRE01-PCTDNO    TO              RES-PCT-DANO.
+           MOVE          LKRE01-PCTCOMRS  TO        RES-PCT-COM-RESSEG.
+      *
+431340*--* PRM/COMIS DO RESSEGURO (RETROCESSAO), CALCULADOS A PARTIR
+431340*--* DO PERCENTUAL DE RESPONSABILIDADE E DA COMISSAO DE RESSEGURO
+431340*--* DEVOLVIDOS PELA RE0001S -- NAO O PERCENTUAL DE COTA (ESSE JA
+431340*--* VAI PARA O PREMIT VIA EMI-PCT-QUOTA-R/EMI-COM-QUOTA-R), PARA
+431340*--* QUE O VALOR CALCULADO CORRESPONDA AO MESMO PERCENTUAL JA
+431340*--* GRAVADO NESTE REGISTRO EM RES-PCT-RSP/RES-PCT-COM-RESSEG.
+      *
+           COMPUTE       WS-VLPRM-RESSEG      ROUNDED  =
+                          (ACC-VLPRMTAR-R  *  LKRE01-PCTRSP) / 100.
+      *
+           COMPUTE       WS-VLCOMIS-RESSEG    ROUNDED  =
+                          (WS-VLPRM-RESSEG * LKRE01-PCTCOMRS) / 100.
+      *
+           MOVE          WS-VLPRM-RESSEG      TO     RES-VLR-PRM-RESSEG.
+           MOVE          WS-VLCOMIS-RESSEG    TO     RES-VLR-COMIS-RES.
+      *
+           MOVE          CHVANT-TIPO-OPER     TO        RES-TIPO-OPER.
+      *
+           WRITE         REG-PREMRES          FROM         REGT-PREMRES.
+      *
+           IF  RES-STATUS  =  ZEROS
+               ADD      1     TO      AC-G-PREMRES
+           ELSE
+               DISPLAY 'R1750 - ERRO NO WRITE DO ARQ PREMRES'
+               DISPLAY 'STATUS      - '  RES-STATUS
+               DISPLAY 'NR APOLICE  - '  CHVANT-NUM-APOL
+               DISPLAY 'NR ENDOSSO  - '  CHVANT-NRENDOS
+               DISPLAY 'RAMO COBERT - '  CHVANT-RAMO-CBT
+               GO   TO  R9999-00-ROT-ERRO.
+      *
+       R1750-99-SAIDA.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
 154263 R1800-00-SELECT-DTEMIS-APOL  SECTION.
 =     *-------------------------------------
 =     *
@@ -4561,10 +5551,15 @@ C10158                                             :WHOST-TIP-PRM-F)
            ADD       1                    TO         WS-SEQ-PREMCED.
            MOVE      WS-SEQ-PREMCED       TO         CED-SEQ.
       *
-           IF  WCOD-ORGAO-ANT  =  100
-               MOVE     06238             TO         CED-COD-COSS
-           ELSE
-               MOVE     05118             TO         CED-COD-COSS.
+431196*    IF  WCOD-ORGAO-ANT  =  100
+431196*        MOVE     06238             TO         CED-COD-COSS
+431196*    ELSE
+431196*        MOVE     05118             TO         CED-COD-COSS.
+      *
+431196     MOVE      WCOD-ORGAO-ANT       TO         V0PCOS-COD-ORGAO.
+431196     PERFORM   R3050-00-SELECT-V0PARMCOSG.
+      *
+431196     MOVE      V0PCOS-COD-COSSEG    TO         CED-COD-COSS.
       *
            MOVE      ACC-VLPRMLIQ-C       TO         CED-PR-COS-CED.
            MOVE      ACC-VLCOMIS-C        TO         CED-COMIS-COSS.
@@ -4600,6 +5595,31 @@ C10158                                             :WHOST-TIP-PRM-F)
            EJECT
       *----------------------------------------------------------------*
       *
+431196 R3050-00-SELECT-V0PARMCOSG  SECTION.
+      *------------------------------------
+      *
+           MOVE           '305'            TO             WNR-EXEC-SQL.
+      *
+           EXEC  SQL
+              SELECT  COD_COSSEGURADORA
+                INTO :V0PCOS-COD-COSSEG
+                FROM  SEGUROS.V0PARMCOSG
+               WHERE  ORGAO            =    :V0PCOS-COD-ORGAO
+                WITH  UR
+           END-EXEC.
+      *
+           IF    SQLCODE  NOT  EQUAL  ZEROS
+               DISPLAY 'R3050 - ORGAO SEM COSSEGURADORA NA V0PARMCOSG'
+               DISPLAY 'ORGAO    - ' V0PCOS-COD-ORGAO
+               GO   TO  R9999-00-ROT-ERRO.
+      *
+       R3050-99-SAIDA.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
        R3100-00-PROCESSA-COSG-CED  SECTION.
       *------------------------------------
       *
@@ -5032,6 +6052,12 @@ C10158                                             :WHOST-TIP-PRM-F)
       *
            CLOSE    PREMCED.
       *
+431321     CLOSE    PREMRES.
+      *
+431321     CLOSE    PREMREJ.
+      *
+431321     CLOSE    PREMRSM.
+      *
            MOVE     SQLCODE    TO      WSQLCODE.
       *
            DISPLAY  WABEND.
