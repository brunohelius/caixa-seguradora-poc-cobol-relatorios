@@ -0,0 +1,692 @@
+       IDENTIFICATION               DIVISION.
+      *--------------------------------------
+      *
+       PROGRAM-ID.                  RG1866M.
+      *
+      *----------------------------------------------------------------*
+      *   SISTEMA ................  REGISTROS GERAIS                   *
+      *   PROGRAMA ...............  RG1866M                            *
+      *----------------------------------------------------------------*
+      *   ANALISTA ...............  GILSON                             *
+      *   PROGRAMADOR ............  MARCELO AUGUSTO PRESTES  TE43017   *
+      *   DATA CODIFICACAO .......  23/04/2026                         *
+      *----------------------------------------------------------------*
+      *   FUNCAO: MANUTENCAO DA FILA DE SOLICITACOES DO RG1866B NA     *
+      *           TABELA V0RELATORIOS (CODRELAT = 'RG1866B').          *
+      *           PERMITE LISTAR AS SOLICITACOES PENDENTES (SITUACAO = *
+      *           '0'), CANCELAR UMA SOLICITACAO DA FILA E REINICIALI- *
+      *           ZAR O CHECKPOINT DE UMA SOLICITACAO QUE FICOU PARADA *
+      *           NO MEIO DE UM REPROCESSAMENTO, SEM PRECISAR APAGAR E *
+      *           RECRIAR A LINHA NA V0RELATORIOS.                     *
+      *                                                                *
+      *                                                 CADMUS C97168  *
+      * --------------------------------- -----------------    ------- *
+      * TABELA                            VIEW                 ACESSO  *
+      * --------------------------------- -----------------    ------- *
+      * RELATORIOS                        V0RELATORIOS         I-O     *
+      *----------------------------------------------------------------*
+      *  ACAO (CARTAO SYSIN, COLUNA 1)                                 *
+      *     'L' - LISTA AS SOLICITACOES PENDENTES DO RG1866B           *
+      *     'C' - CANCELA (APAGA DA FILA) A SOLICITACAO INFORMADA      *
+      *     'R' - REINICIALIZA O CHECKPOINT DA SOLICITACAO INFORMADA,  *
+      *           FAZENDO O RG1866B REPROCESSAR DESDE O INICIO         *
+      *     'I' - INCLUI UMA NOVA SOLICITACAO NA FILA (SITUACAO = '0', *
+      *           SEM CHECKPOINT ATIVO)                                *
+      *  PARA 'C' E 'R' AS COLUNAS 2 EM DIANTE DO CARTAO SYSIN DEVEM   *
+      *  IDENTIFICAR A LINHA DA V0RELATORIOS (VIDE WORKING-STORAGE,    *
+      *  GRUPO REGT-SYSIN, PARA O LAYOUT COMPLETO DO CARTAO); PARA 'I' *
+      *  AS MESMAS COLUNAS FORNECEM OS DADOS DA NOVA SOLICITACAO.      *
+      *----------------------------------------------------------------*
+      *  ALTERACAO - PROGRAMA CRIADO PARA MANUTENCAO DA FILA DE        *
+      *              SOLICITACOES DO RG1866B NA V0RELATORIOS (LISTAR,  *
+      *              CANCELAR E RESETAR CHECKPOINT).                   *
+      * 23/04/2026 - MARCELO AUGUSTO PRESTES  TE43017  TAREFA - 431280 *
+      *----------------------------------------------------------------*
+      *  ALTERACAO - INCLUIR A ACAO 'I' PARA GERAR UMA NOVA SOLICITACAO*
+      *              NA FILA SEM PRECISAR DE INSERT MANUAL NA TABELA.  *
+      *              VALIDAR QUE O PERIODO (PERI_INICIAL/PERI_FINAL)   *
+      *              NAO ULTRAPASSE O MES/ANO DE REFERENCIA INFORMADO, *
+      *              JA QUE O RG1866B SELECIONA A V0PREMIOS PELO MES/  *
+      *              ANO DE REFERENCIA E PELO PERIODO AO MESMO TEMPO.  *
+      * 07/05/2026 - MARCELO AUGUSTO PRESTES  TE43017  TAREFA - 431340 *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+       ENVIRONMENT                  DIVISION.
+      *--------------------------------------
+      *
+       CONFIGURATION                SECTION.
+      *-------------------------------------
+      *
+       SPECIAL-NAMES.
+      *
+      *--* INIBIDO PARA GERAR PONTO NA DECIMAL
+      *
+    *****  DECIMAL-POINT      IS    COMMA.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+       INPUT-OUTPUT                 SECTION.
+      *--------------------------------------
+      *
+       FILE-CONTROL.
+      *
+           SELECT     SYSIN-CARTAO
+                      ASSIGN        TO        SYSIN
+                      FILE  STATUS  IS        SYSIN-STATUS.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+       DATA                         DIVISION.
+      *--------------------------------------
+      *
+       FILE                         SECTION.
+      *-------------------------------------
+      *
+       FD              SYSIN-CARTAO
+                       RECORD     80
+                       RECORDING  MODE       F
+                       BLOCK      CONTAINS   0  RECORDS
+                       LABEL      RECORD        OMITTED.
+      *
+       01              REG-SYSIN             PIC  X(080).
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+       WORKING-STORAGE              SECTION.
+      *-------------------------------------
+      *
+           EXEC  SQL   BEGIN  DECLARE  SECTION   END-EXEC.
+      *
+      *----------------------------------------------------------------*
+      *            DEFINICAO DAS VARIAVEIS HOST AUXILIARES             *
+      *----------------------------------------------------------------*
+      *
+       77          WHOST-M-CODUSU      PIC  X(008)      VALUE SPACES.
+       77          WHOST-M-DATASOL     PIC  X(010)      VALUE SPACES.
+       77          WHOST-M-IDSISTEM    PIC  X(002)      VALUE SPACES.
+       77          WHOST-M-CODRELAT    PIC  X(008)      VALUE SPACES.
+       77          WHOST-M-PERI-INI    PIC  X(010)      VALUE SPACES.
+       77          WHOST-M-PERI-FIM    PIC  X(010)      VALUE SPACES.
+       77          WHOST-M-MES-REFER   PIC S9(004)      VALUE +0 COMP.
+       77          WHOST-M-ANO-REFER   PIC S9(004)      VALUE +0 COMP.
+      *
+      *--* VARIAVEIS HOST PARA A INCLUSAO DE SOLICITACAO (R0800)
+      *
+431340 77          WHOST-I-SITUACAO    PIC  X(001)      VALUE '0'.
+      *
+      *--* VARIAVEIS HOST PARA A LISTAGEM (R0500/R0510)
+      *
+       77          WHOST-L-CODUSU      PIC  X(008)      VALUE SPACES.
+       77          WHOST-L-DATASOL     PIC  X(010)      VALUE SPACES.
+       77          WHOST-L-IDSISTEM    PIC  X(002)      VALUE SPACES.
+       77          WHOST-L-CODRELAT    PIC  X(008)      VALUE SPACES.
+       77          WHOST-L-PERI-INI    PIC  X(010)      VALUE SPACES.
+       77          WHOST-L-PERI-FIM    PIC  X(010)      VALUE SPACES.
+       77          WHOST-L-MES-REFER   PIC S9(004)      VALUE +0 COMP.
+       77          WHOST-L-ANO-REFER   PIC S9(004)      VALUE +0 COMP.
+       77          WHOST-L-CKP-ATIVO   PIC  X(001)      VALUE SPACES.
+       77          WHOST-L-CKP-RAMO    PIC S9(004)      VALUE +0 COMP.
+       77          WHOST-L-CKP-APOL    PIC S9(013)      VALUE +0 COMP-3.
+       77          WHOST-L-CKP-ENDS    PIC S9(009)      VALUE +0 COMP.
+      *
+           EXEC  SQL   INCLUDE       SQLCA     END-EXEC.
+      *
+      *----------------------------------------------------------------*
+      *                LAYOUT DO CARTAO DE PARAMETROS (SYSIN)          *
+      *----------------------------------------------------------------*
+      *
+       01          REGT-SYSIN.
+      *
+         05        SYSIN-ACAO          PIC  X(001)      VALUE SPACES.
+         05        SYSIN-CODUSU        PIC  X(008)      VALUE SPACES.
+         05        SYSIN-DATASOL       PIC  X(010)      VALUE SPACES.
+         05        SYSIN-IDSISTEM      PIC  X(002)      VALUE SPACES.
+         05        SYSIN-CODRELAT      PIC  X(008)      VALUE SPACES.
+         05        SYSIN-PERI-INI      PIC  X(010)      VALUE SPACES.
+         05        SYSIN-PERI-FIM      PIC  X(010)      VALUE SPACES.
+         05        SYSIN-MES-REFER     PIC  9(004)      VALUE ZEROS.
+         05        SYSIN-ANO-REFER     PIC  9(004)      VALUE ZEROS.
+         05        FILLER              PIC  X(023)      VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *                     CHAVES DE CONTROLE DE LEITURA              *
+      *----------------------------------------------------------------*
+      *
+       01          AREA-DE-WORK.
+      *
+         05        SYSIN-STATUS        PIC  9(002)      VALUE ZEROS.
+         05        WFIM-SYSIN          PIC  X(001)      VALUE SPACES.
+         05        WFIM-LISTAGEM       PIC  X(001)      VALUE SPACES.
+         05        AC-L-PENDENTES      PIC  9(009)      VALUE ZEROS.
+      *
+431340*--* AREA PARA DECOMPOR PERI_INICIAL/PERI_FINAL (AAAA-MM-DD) E
+431340*--* VALIDAR QUE O PERIODO INFORMADO NA ACAO 'I' NAO ATRAVESSA
+431340*--* O MES/ANO DE REFERENCIA
+431340   05        WDATA-AUX           PIC  X(010)      VALUE SPACES.
+431340   05        WDATA-AUX-R         REDEFINES        WDATA-AUX.
+431340     10      WDAT-AUX-ANO        PIC  9(004).
+431340     10      FILLER              PIC  X(001).
+431340     10      WDAT-AUX-MES        PIC  9(002).
+431340     10      FILLER              PIC  X(001).
+431340     10      WDAT-AUX-DIA        PIC  9(002).
+      *
+431340   05        WHOST-I-INI-ANO     PIC  9(004)      VALUE ZEROS.
+431340   05        WHOST-I-INI-MES     PIC  9(002)      VALUE ZEROS.
+431340   05        WHOST-I-FIM-ANO     PIC  9(004)      VALUE ZEROS.
+431340   05        WHOST-I-FIM-MES     PIC  9(002)      VALUE ZEROS.
+      *
+         05        WS-DATA-ACCEPT.
+           10      WS-ANO-ACCEPT       PIC  9(002)      VALUE ZEROS.
+           10      WS-MES-ACCEPT       PIC  9(002)      VALUE ZEROS.
+           10      WS-DIA-ACCEPT       PIC  9(002)      VALUE ZEROS.
+      *
+         05        WS-HORA-ACCEPT.
+           10      WS-HOR-ACCEPT       PIC  9(002)      VALUE ZEROS.
+           10      WS-MIN-ACCEPT       PIC  9(002)      VALUE ZEROS.
+           10      WS-SEG-ACCEPT       PIC  9(002)      VALUE ZEROS.
+      *
+         05        WS-DATA-CURR.
+           10      WS-DIA-CURR         PIC  9(002)      VALUE ZEROS.
+           10      FILLER              PIC  X(001)      VALUE SPACES.
+           10      WS-MES-CURR         PIC  9(002)      VALUE ZEROS.
+           10      FILLER              PIC  X(001)      VALUE SPACES.
+           10      WS-ANO-CURR         PIC  9(004)      VALUE ZEROS.
+      *
+         05        WS-HORA-CURR.
+           10      WS-HOR-CURR         PIC  9(002)      VALUE ZEROS.
+           10      FILLER              PIC  X(001)      VALUE SPACES.
+           10      WS-MIN-CURR         PIC  9(002)      VALUE ZEROS.
+           10      FILLER              PIC  X(001)      VALUE SPACES.
+           10      WS-SEG-CURR         PIC  9(002)      VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+      *              AREAS DE DISPLAY DE ERRO SQL                      *
+      *----------------------------------------------------------------*
+      *
+       01       WABEND.
+      *
+         05     FILLER                 PIC  X(010)      VALUE
+               ' RG1866M  '.
+         05     FILLER                 PIC  X(026)      VALUE
+               ' *** ERRO EXEC SQL NUMERO '.
+         05     WNR-EXEC-SQL           PIC  X(003)      VALUE '000'.
+         05     FILLER                 PIC  X(013)      VALUE
+               ' *** SQLCODE '.
+         05     WSQLCODE               PIC  ZZZZZ999-   VALUE ZEROS.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+       PROCEDURE                   DIVISION.
+      *-------------------------------------
+      *
+       R0000-00-PRINCIPAL          SECTION.
+      *------------------------------------
+      *
+           MOVE         '000'            TO               WNR-EXEC-SQL.
+      *
+           EXEC   SQL    WHENEVER        SQLWARNING
+                         CONTINUE        END-EXEC.
+      *
+           EXEC   SQL    WHENEVER        SQLERROR
+                         CONTINUE        END-EXEC.
+      *
+           EXEC   SQL    WHENEVER        NOT FOUND
+                         CONTINUE        END-EXEC.
+      *
+           MOVE         '00/00/0000'        TO         WS-DATA-CURR.
+      *
+           ACCEPT        WS-DATA-ACCEPT     FROM       DATE.
+           MOVE          WS-DIA-ACCEPT      TO         WS-DIA-CURR.
+           MOVE          WS-MES-ACCEPT      TO         WS-MES-CURR.
+           MOVE          WS-ANO-ACCEPT      TO         WS-ANO-CURR.
+      *
+           MOVE         '00:00:00'          TO         WS-HORA-CURR.
+      *
+           ACCEPT        WS-HORA-ACCEPT     FROM       TIME.
+           MOVE          WS-HOR-ACCEPT      TO         WS-HOR-CURR.
+           MOVE          WS-MIN-ACCEPT      TO         WS-MIN-CURR.
+           MOVE          WS-SEG-ACCEPT      TO         WS-SEG-CURR.
+      *
+           DISPLAY      'RG1866M - INICIO DE EXECUCAO (' WS-DATA-CURR
+                                          ' - '       WS-HORA-CURR ')'.
+      *
+           OPEN          INPUT             SYSIN-CARTAO.
+      *
+           IF  SYSIN-STATUS  NOT  EQUAL  ZEROS
+               DISPLAY  'R0000 - ERRO NO OPEN DO CARTAO SYSIN'
+               DISPLAY  'STATUS  - '  SYSIN-STATUS
+               GO   TO   R9999-00-ROT-ERRO.
+      *
+           PERFORM       R0100-00-LER-PARAMETRO.
+      *
+           EVALUATE   SYSIN-ACAO
+               WHEN   'L'
+                      PERFORM   R0500-00-LISTAR-FILA
+               WHEN   'C'
+                      PERFORM   R0600-00-CANCELAR-FILA
+               WHEN   'R'
+                      PERFORM   R0700-00-RESETAR-CKP
+431340         WHEN   'I'
+431340                PERFORM   R0800-00-INCLUIR-FILA
+               WHEN   OTHER
+                      DISPLAY  'R0000 - ACAO INVALIDA NO CARTAO SYSIN'
+                      DISPLAY  'ACAO RECEBIDA - '  SYSIN-ACAO
+431340                DISPLAY  'ACOES VALIDAS  - L / C / R / I'
+                      GO   TO  R9999-00-ROT-ERRO
+           END-EVALUATE.
+      *
+           CLOSE         SYSIN-CARTAO.
+      *
+           MOVE      '00:00:00'          TO         WS-HORA-CURR.
+      *
+           ACCEPT     WS-HORA-ACCEPT     FROM       TIME.
+           MOVE       WS-HOR-ACCEPT      TO         WS-HOR-CURR.
+           MOVE       WS-MIN-ACCEPT      TO         WS-MIN-CURR.
+           MOVE       WS-SEG-ACCEPT      TO         WS-SEG-CURR.
+      *
+           DISPLAY   'RG1866M - FINAL DE EXECUCAO  (' WS-DATA-CURR
+                                          ' - '       WS-HORA-CURR ')'.
+      *
+           DISPLAY   '*---   RG1866M  -  FIM  NORMAL   ---*'.
+      *
+           MOVE       ZEROS       TO     RETURN-CODE.
+      *
+           STOP       RUN.
+      *
+       R0000-99-SAIDA.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+       R0100-00-LER-PARAMETRO      SECTION.
+      *-------------------------------------
+      *
+           MOVE         '010'            TO               WNR-EXEC-SQL.
+      *
+           READ          SYSIN-CARTAO    INTO             REGT-SYSIN.
+      *
+           IF  SYSIN-STATUS  NOT  EQUAL  ZEROS
+               DISPLAY  'R0100 - CARTAO SYSIN AUSENTE OU ILEGIVEL'
+               DISPLAY  'STATUS  - '  SYSIN-STATUS
+               GO   TO   R9999-00-ROT-ERRO.
+      *
+       R0100-99-SAIDA.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+       R0500-00-LISTAR-FILA        SECTION.
+      *-------------------------------------
+      *
+           MOVE         '050'            TO               WNR-EXEC-SQL.
+      *
+           DISPLAY   '*---   RG1866M  -  FILA  DE  SOLICITACOES   ---*'.
+      *
+           EXEC  SQL
+              DECLARE  FILA  CURSOR  FOR
+              SELECT  CODUSU           ,
+                      DATA_SOLICITACAO ,
+                      IDSISTEM         ,
+                      CODRELAT         ,
+                      PERI_INICIAL     ,
+                      PERI_FINAL       ,
+                      MES_REFERENCIA   ,
+                      ANO_REFERENCIA   ,
+                      CKP_ATIVO        ,
+                      CKP_RAMO_SUSEP   ,
+                      CKP_NUM_APOLICE  ,
+                      CKP_NRENDOS
+                FROM  SEGUROS.V0RELATORIOS
+               WHERE  CODRELAT         =    'RG1866B'
+                 AND  SITUACAO         =    '0'
+               ORDER  BY  DATA_SOLICITACAO
+           END-EXEC.
+      *
+           EXEC  SQL  OPEN  FILA  END-EXEC.
+      *
+           IF  SQLCODE  NOT  EQUAL  ZEROS
+               DISPLAY 'R0500 - ERRO NO OPEN DO CURSOR FILA'
+               GO   TO  R9999-00-ROT-ERRO.
+      *
+           MOVE          SPACES          TO               WFIM-LISTAGEM.
+      *
+           PERFORM       R0510-00-FETCH-LISTAGEM  UNTIL
+                         WFIM-LISTAGEM   NOT  EQUAL  SPACES.
+      *
+           EXEC  SQL  CLOSE  FILA  END-EXEC.
+      *
+           DISPLAY   'TOTAL DE SOLICITACOES PENDENTES - '
+                      AC-L-PENDENTES.
+      *
+       R0500-99-SAIDA.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+       R0510-00-FETCH-LISTAGEM     SECTION.
+      *-------------------------------------
+      *
+           MOVE         '051'            TO               WNR-EXEC-SQL.
+      *
+           EXEC  SQL     FETCH           FILA
+                        INTO   :WHOST-L-CODUSU,
+                               :WHOST-L-DATASOL,
+                               :WHOST-L-IDSISTEM,
+                               :WHOST-L-CODRELAT,
+                               :WHOST-L-PERI-INI,
+                               :WHOST-L-PERI-FIM,
+                               :WHOST-L-MES-REFER,
+                               :WHOST-L-ANO-REFER,
+                               :WHOST-L-CKP-ATIVO,
+                               :WHOST-L-CKP-RAMO,
+                               :WHOST-L-CKP-APOL,
+                               :WHOST-L-CKP-ENDS
+           END-EXEC.
+      *
+           IF  SQLCODE  NOT  EQUAL  ZEROS
+               IF  SQLCODE       EQUAL    100
+                   MOVE     'S'     TO    WFIM-LISTAGEM
+                   GO       TO      R0510-99-SAIDA
+               ELSE
+                   DISPLAY 'R0510 - ERRO DE FETCH NO CURSOR FILA'
+                   GO   TO  R9999-00-ROT-ERRO
+               END-IF
+           ELSE
+               ADD     1     TO     AC-L-PENDENTES
+               DISPLAY 'CODUSU   - '  WHOST-L-CODUSU
+                       ' DT SOLIC - '  WHOST-L-DATASOL
+                       ' SISTEMA - '  WHOST-L-IDSISTEM
+               DISPLAY 'PERIODO  - '  WHOST-L-PERI-INI
+                       ' A '  WHOST-L-PERI-FIM
+                       ' REFER - '  WHOST-L-MES-REFER
+                       '/'  WHOST-L-ANO-REFER
+               IF  WHOST-L-CKP-ATIVO  EQUAL  'S'
+                   DISPLAY 'CHECKPOINT ATIVO - RAMO '  WHOST-L-CKP-RAMO
+                           ' APOLICE '  WHOST-L-CKP-APOL
+                           ' ENDOSSO '  WHOST-L-CKP-ENDS
+               ELSE
+                   DISPLAY 'CHECKPOINT - SEM REPROCESSAMENTO PENDENTE'
+               END-IF
+               DISPLAY '-----------------------------------------'
+           END-IF.
+      *
+       R0510-99-SAIDA.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+       R0600-00-CANCELAR-FILA      SECTION.
+      *-------------------------------------
+      *
+           MOVE         '060'            TO               WNR-EXEC-SQL.
+      *
+           PERFORM       R0900-00-VALIDA-CHAVE.
+      *
+           MOVE      SYSIN-CODUSU        TO         WHOST-M-CODUSU.
+           MOVE      SYSIN-DATASOL       TO         WHOST-M-DATASOL.
+           MOVE      SYSIN-IDSISTEM      TO         WHOST-M-IDSISTEM.
+           MOVE      SYSIN-CODRELAT      TO         WHOST-M-CODRELAT.
+           MOVE      SYSIN-PERI-INI      TO         WHOST-M-PERI-INI.
+           MOVE      SYSIN-PERI-FIM      TO         WHOST-M-PERI-FIM.
+           MOVE      SYSIN-MES-REFER     TO         WHOST-M-MES-REFER.
+           MOVE      SYSIN-ANO-REFER     TO         WHOST-M-ANO-REFER.
+      *
+           EXEC  SQL  DELETE
+               FROM  SEGUROS.V0RELATORIOS
+              WHERE  CODUSU             =  :WHOST-M-CODUSU
+                AND  DATA_SOLICITACAO   =  :WHOST-M-DATASOL
+                AND  IDSISTEM           =  :WHOST-M-IDSISTEM
+                AND  CODRELAT           =  :WHOST-M-CODRELAT
+                AND  PERI_INICIAL       =  :WHOST-M-PERI-INI
+                AND  PERI_FINAL         =  :WHOST-M-PERI-FIM
+                AND  MES_REFERENCIA     =  :WHOST-M-MES-REFER
+                AND  ANO_REFERENCIA     =  :WHOST-M-ANO-REFER
+                AND  SITUACAO           =  '0'
+           END-EXEC.
+      *
+           EVALUATE  SQLCODE
+               WHEN  ZEROS
+                     EXEC  SQL  COMMIT  WORK  END-EXEC
+                     DISPLAY 'R0600 - SOLICITACAO CANCELADA DA FILA'
+               WHEN  100
+                     DISPLAY 'R0600 - NENHUMA SOLICITACAO PENDENTE '
+                             'COM A CHAVE INFORMADA NO CARTAO SYSIN'
+               WHEN  OTHER
+                     DISPLAY 'R0600 - ERRO NO DELETE DA V0RELATORIOS'
+                     GO   TO  R9999-00-ROT-ERRO
+           END-EVALUATE.
+      *
+       R0600-99-SAIDA.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+       R0700-00-RESETAR-CKP        SECTION.
+      *-------------------------------------
+      *
+           MOVE         '070'            TO               WNR-EXEC-SQL.
+      *
+           PERFORM       R0900-00-VALIDA-CHAVE.
+      *
+           MOVE      SYSIN-CODUSU        TO         WHOST-M-CODUSU.
+           MOVE      SYSIN-DATASOL       TO         WHOST-M-DATASOL.
+           MOVE      SYSIN-IDSISTEM      TO         WHOST-M-IDSISTEM.
+           MOVE      SYSIN-CODRELAT      TO         WHOST-M-CODRELAT.
+           MOVE      SYSIN-PERI-INI      TO         WHOST-M-PERI-INI.
+           MOVE      SYSIN-PERI-FIM      TO         WHOST-M-PERI-FIM.
+           MOVE      SYSIN-MES-REFER     TO         WHOST-M-MES-REFER.
+           MOVE      SYSIN-ANO-REFER     TO         WHOST-M-ANO-REFER.
+      *
+           EXEC  SQL  UPDATE  SEGUROS.V0RELATORIOS
+                SET   CKP_ATIVO          =  SPACES,
+                      CKP_RAMO_SUSEP     =  0,
+                      CKP_TIPO_MOVTO     =  SPACES,
+                      CKP_TIPO_ENDOSSO   =  SPACES,
+                      CKP_DTMOVTO        =  SPACES,
+                      CKP_NUM_APOLICE    =  0,
+                      CKP_NRENDOCA       =  0,
+                      CKP_NRENDOS        =  0,
+                      CKP_TIPO_OPERACAO  =  0,
+                      CKP_NRPARCEL       =  0,
+431321                CKP_OCORHIST       =  0
+               WHERE  CODUSU             =  :WHOST-M-CODUSU
+                 AND  DATA_SOLICITACAO   =  :WHOST-M-DATASOL
+                 AND  IDSISTEM           =  :WHOST-M-IDSISTEM
+                 AND  CODRELAT           =  :WHOST-M-CODRELAT
+                 AND  PERI_INICIAL       =  :WHOST-M-PERI-INI
+                 AND  PERI_FINAL         =  :WHOST-M-PERI-FIM
+                 AND  MES_REFERENCIA     =  :WHOST-M-MES-REFER
+                 AND  ANO_REFERENCIA     =  :WHOST-M-ANO-REFER
+                 AND  SITUACAO           =  '0'
+           END-EXEC.
+      *
+           EVALUATE  SQLCODE
+               WHEN  ZEROS
+                     EXEC  SQL  COMMIT  WORK  END-EXEC
+                     DISPLAY 'R0700 - CHECKPOINT REINICIALIZADO'
+               WHEN  100
+                     DISPLAY 'R0700 - NENHUMA SOLICITACAO PENDENTE '
+                             'COM A CHAVE INFORMADA NO CARTAO SYSIN'
+               WHEN  OTHER
+                     DISPLAY 'R0700 - ERRO NO UPDATE DA V0RELATORIOS'
+                     GO   TO  R9999-00-ROT-ERRO
+           END-EVALUATE.
+      *
+       R0700-99-SAIDA.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+431340 R0800-00-INCLUIR-FILA       SECTION.
+431340*------------------------------------
+      *
+431340     MOVE         '080'            TO               WNR-EXEC-SQL.
+      *
+431340     PERFORM       R0900-00-VALIDA-CHAVE.
+      *
+431340*--* O RG1866B SO LE, NA V0PREMIOS, AS LINHAS DO MES/ANO DE
+431340*--* REFERENCIA INFORMADO (VIDE R0500-00-DECLARE-V0PREMIOS), AO
+431340*--* MESMO TEMPO QUE RESTRINGE O PERIODO PELO DTMOVTO; PARA QUE
+431340*--* NENHUMA LINHA FIQUE FORA DESSA INTERSECAO, O PERIODO
+431340*--* INFORMADO NAO PODE ATRAVESSAR UM MES-CALENDARIO E TEM QUE
+431340*--* CAIR DENTRO DO MES/ANO DE REFERENCIA INFORMADO.
+      *
+431340     MOVE      SYSIN-PERI-INI      TO         WDATA-AUX.
+431340     MOVE      WDAT-AUX-ANO        TO         WHOST-I-INI-ANO.
+431340     MOVE      WDAT-AUX-MES        TO         WHOST-I-INI-MES.
+      *
+431340     MOVE      SYSIN-PERI-FIM      TO         WDATA-AUX.
+431340     MOVE      WDAT-AUX-ANO        TO         WHOST-I-FIM-ANO.
+431340     MOVE      WDAT-AUX-MES        TO         WHOST-I-FIM-MES.
+      *
+431340     IF  WHOST-I-INI-ANO   NOT  EQUAL  WHOST-I-FIM-ANO   OR
+431340         WHOST-I-INI-MES   NOT  EQUAL  WHOST-I-FIM-MES   OR
+431340         WHOST-I-INI-ANO   NOT  EQUAL  SYSIN-ANO-REFER   OR
+431340         WHOST-I-INI-MES   NOT  EQUAL  SYSIN-MES-REFER
+431340         DISPLAY 'R0800 - PERI_INICIAL/PERI_FINAL NAO PODEM '
+431340                 'ATRAVESSAR UM MES-CALENDARIO E TEM QUE CAIR'
+431340         DISPLAY '        DENTRO DO MES/ANO DE REFERENCIA '
+431340                 'INFORMADO NO CARTAO SYSIN'
+431340         GO   TO  R9999-00-ROT-ERRO.
+      *
+431340     MOVE      SYSIN-CODUSU        TO         WHOST-M-CODUSU.
+431340     MOVE      SYSIN-DATASOL       TO         WHOST-M-DATASOL.
+431340     MOVE      SYSIN-IDSISTEM      TO         WHOST-M-IDSISTEM.
+431340     MOVE      SYSIN-CODRELAT      TO         WHOST-M-CODRELAT.
+431340     MOVE      SYSIN-PERI-INI      TO         WHOST-M-PERI-INI.
+431340     MOVE      SYSIN-PERI-FIM      TO         WHOST-M-PERI-FIM.
+431340     MOVE      SYSIN-MES-REFER     TO         WHOST-M-MES-REFER.
+431340     MOVE      SYSIN-ANO-REFER     TO         WHOST-M-ANO-REFER.
+      *
+431340     EXEC  SQL  INSERT
+431340         INTO  SEGUROS.V0RELATORIOS
+431340               (CODUSU            ,
+431340                DATA_SOLICITACAO  ,
+431340                IDSISTEM          ,
+431340                CODRELAT          ,
+431340                PERI_INICIAL      ,
+431340                PERI_FINAL        ,
+431340                DATA_REFERENCIA   ,
+431340                ANO_REFERENCIA    ,
+431340                MES_REFERENCIA    ,
+431340                SITUACAO          ,
+431340                CKP_ATIVO         ,
+431340                CKP_RAMO_SUSEP    ,
+431340                CKP_TIPO_MOVTO    ,
+431340                CKP_TIPO_ENDOSSO  ,
+431340                CKP_DTMOVTO       ,
+431340                CKP_NUM_APOLICE   ,
+431340                CKP_NRENDOCA      ,
+431340                CKP_NRENDOS       ,
+431340                CKP_TIPO_OPERACAO ,
+431340                CKP_NRPARCEL      ,
+431340                CKP_OCORHIST)
+431340         VALUES
+431340               (:WHOST-M-CODUSU   ,
+431340                :WHOST-M-DATASOL  ,
+431340                :WHOST-M-IDSISTEM ,
+431340                :WHOST-M-CODRELAT ,
+431340                :WHOST-M-PERI-INI ,
+431340                :WHOST-M-PERI-FIM ,
+431340                :WHOST-M-DATASOL  ,
+431340                :WHOST-M-ANO-REFER,
+431340                :WHOST-M-MES-REFER,
+431340                :WHOST-I-SITUACAO ,
+431340                SPACES            ,
+431340                0                 ,
+431340                SPACES            ,
+431340                SPACES            ,
+431340                SPACES            ,
+431340                0                 ,
+431340                0                 ,
+431340                0                 ,
+431340                0                 ,
+431340                0                 ,
+431340                0)
+431340     END-EXEC.
+      *
+431340     EVALUATE  SQLCODE
+431340         WHEN  ZEROS
+431340               EXEC  SQL  COMMIT  WORK  END-EXEC
+431340               DISPLAY 'R0800 - SOLICITACAO INCLUIDA NA FILA'
+431340         WHEN  -803
+431340               DISPLAY 'R0800 - JA EXISTE SOLICITACAO PENDENTE '
+431340                       'COM A CHAVE INFORMADA NO CARTAO SYSIN'
+431340         WHEN  OTHER
+431340               DISPLAY 'R0800 - ERRO NO INSERT NA V0RELATORIOS'
+431340               GO   TO  R9999-00-ROT-ERRO
+431340     END-EVALUATE.
+      *
+431340 R0800-99-SAIDA.
+431340     EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+       R0900-00-VALIDA-CHAVE       SECTION.
+      *-------------------------------------
+      *
+           IF  SYSIN-CODUSU     EQUAL  SPACES   OR
+               SYSIN-DATASOL    EQUAL  SPACES   OR
+               SYSIN-IDSISTEM   EQUAL  SPACES   OR
+               SYSIN-CODRELAT   EQUAL  SPACES   OR
+               SYSIN-PERI-INI   EQUAL  SPACES   OR
+               SYSIN-PERI-FIM   EQUAL  SPACES   OR
+               SYSIN-MES-REFER  EQUAL  ZEROS    OR
+               SYSIN-ANO-REFER  EQUAL  ZEROS
+               DISPLAY 'R0900 - CHAVE INCOMPLETA NO CARTAO SYSIN PARA'
+431340         DISPLAY '        A ACAO C/R/I - INFORME TODOS OS CAMPOS'
+               GO   TO  R9999-00-ROT-ERRO.
+      *
+431355     IF  SYSIN-PERI-INI   GREATER   SYSIN-PERI-FIM
+431355         DISPLAY 'R0900 - PERI_INICIAL POSTERIOR AO PERI_FINAL '
+431355                 'NO CARTAO SYSIN - CONFIRA O PERIODO INFORMADO'
+431355         GO   TO  R9999-00-ROT-ERRO.
+      *
+       R0900-99-SAIDA.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+           EJECT
+      *----------------------------------------------------------------*
+      *
+       R9999-00-ROT-ERRO         SECTION.
+      *----------------------------------
+      *
+           CLOSE    SYSIN-CARTAO.
+      *
+           MOVE     SQLCODE    TO      WSQLCODE.
+      *
+           DISPLAY  WABEND.
+      *
+           EXEC  SQL   ROLLBACK   WORK    END-EXEC.
+      *
+           MOVE   99   TO         RETURN-CODE.
+      *
+           STOP   RUN.
+      *
+      *----RG1866M-----------------------------------------------------*
+      *
